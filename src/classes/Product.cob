@@ -1,15 +1,371 @@
        IDENTIFICATION DIVISION.
        CLASS-ID. Product.
+       AUTHOR. ORDER-PROCESSING-SYSTEMS-GROUP.
+       INSTALLATION. DISTRIBUTION-CENTER-1.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+      *-----------------------------------------------------------*
+      *  Product carries one product master record as instance      *
+      *  data, backed by the indexed Product Master File              *
+      *  (PRODMAST).  Stock is kept per warehouse so a single          *
+      *  PROD-ID can answer "how much in warehouse nn" rather than      *
+      *  only a single shop-wide number.                                 *
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2026-08-08  JPS  Added master-record layout and real Show,
+      *                    CheckReorder, backed by indexed PRODMAST.
+      *   2026-08-08  JPS  Added IssueStock with backorder creation.
+      *   2026-08-08  JPS  Restructured on-hand qty as a per-warehouse
+      *                    table; IssueStock/RestoreStock now take a
+      *                    warehouse parameter (was a single scalar).
+      *   2026-08-08  JPS  Audit-logged every quantity mutation.
+      *-----------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
            CLASS Product.
 
+       OBJECT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-ID
+               FILE STATUS IS WS-PROD-FILE-STATUS.
+           SELECT BACKORDER-FILE ASSIGN TO "BACKORD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BKO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-MASTER-FILE.
+      *    PROD-MASTER-RECORD is also this object's instance data -
+      *    it stays populated across method calls whether or not
+      *    the file is currently open.
+       COPY PRODREC.
+
+       FD  BACKORDER-FILE.
+       COPY BACKORD.
+
+       WORKING-STORAGE SECTION.
+       COPY STATCODE.
+       01  WS-PROD-FILE-STATUS          PIC X(02).
+       01  WS-BKO-FILE-STATUS           PIC X(02).
+
+      *-----------------------------------------------------------*
        METHOD-ID. Show.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TOTAL-ON-HAND             PIC S9(08) COMP.
        PROCEDURE DIVISION.
-           DISPLAY "Product class method running"
+           DISPLAY "PRODUCT MASTER RECORD"
+           DISPLAY "  PROD-ID .......: " PROD-ID
+           DISPLAY "  DESCRIPTION ...: " PROD-DESCRIPTION
+           DISPLAY "  UNIT PRICE ....: " PROD-UNIT-PRICE
+           DISPLAY "  REORDER POINT .: " PROD-REORDER-POINT
+           PERFORM 1000-DISPLAY-WAREHOUSE
+               VARYING PROD-WHSE-IDX FROM 1 BY 1
+               UNTIL PROD-WHSE-IDX > PROD-WHSE-COUNT
            GOBACK.
+
+       1000-DISPLAY-WAREHOUSE.
+           DISPLAY "  WHSE " PROD-WAREHOUSE-ID (PROD-WHSE-IDX)
+               " ON-HAND " PROD-QTY-ON-HAND (PROD-WHSE-IDX).
        END METHOD Show.
 
-       END CLASS Product.
\ No newline at end of file
+      *-----------------------------------------------------------*
+       METHOD-ID. SetProductData.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY PRODREC REPLACING PROD-MASTER-RECORD BY LS-PRODUCT-DATA.
+       PROCEDURE DIVISION USING LS-PRODUCT-DATA.
+           MOVE LS-PRODUCT-DATA TO PROD-MASTER-RECORD
+           GOBACK.
+       END METHOD SetProductData.
+
+      *-----------------------------------------------------------*
+       METHOD-ID. GetProductData.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY PRODREC REPLACING PROD-MASTER-RECORD BY LS-PRODUCT-DATA.
+       PROCEDURE DIVISION USING LS-PRODUCT-DATA.
+           MOVE PROD-MASTER-RECORD TO LS-PRODUCT-DATA
+           GOBACK.
+       END METHOD GetProductData.
+
+      *-----------------------------------------------------------*
+       METHOD-ID. LoadProduct.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-PROD-ID                   PIC X(06).
+       01  LS-STATUS-CODE               PIC X(02).
+       PROCEDURE DIVISION USING LS-PROD-ID
+               RETURNING LS-STATUS-CODE.
+           MOVE LS-PROD-ID TO PROD-ID
+           OPEN INPUT PRODUCT-MASTER-FILE
+           IF WS-PROD-FILE-STATUS = "35"
+               SET STD-STATUS-INVALID-PRODUCT TO TRUE
+           ELSE
+               IF WS-PROD-FILE-STATUS NOT = "00"
+                   SET STD-STATUS-FILE-ERROR TO TRUE
+               ELSE
+                   READ PRODUCT-MASTER-FILE
+                       KEY IS PROD-ID
+                       INVALID KEY
+                           SET STD-STATUS-INVALID-PRODUCT TO TRUE
+                       NOT INVALID KEY
+                           SET STD-STATUS-OK TO TRUE
+                   END-READ
+                   CLOSE PRODUCT-MASTER-FILE
+               END-IF
+           END-IF
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+           GOBACK.
+       END METHOD LoadProduct.
+
+      *-----------------------------------------------------------*
+       METHOD-ID. SaveProduct.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-STATUS-CODE               PIC X(02).
+       PROCEDURE DIVISION RETURNING LS-STATUS-CODE.
+           OPEN I-O PRODUCT-MASTER-FILE
+           IF WS-PROD-FILE-STATUS = "35"
+               OPEN OUTPUT PRODUCT-MASTER-FILE
+               CLOSE PRODUCT-MASTER-FILE
+               OPEN I-O PRODUCT-MASTER-FILE
+           END-IF
+           REWRITE PROD-MASTER-RECORD
+               INVALID KEY
+                   WRITE PROD-MASTER-RECORD
+                       INVALID KEY
+                           SET STD-STATUS-FILE-ERROR TO TRUE
+                       NOT INVALID KEY
+                           SET STD-STATUS-OK TO TRUE
+                   END-WRITE
+               NOT INVALID KEY
+                   SET STD-STATUS-OK TO TRUE
+           END-REWRITE
+           CLOSE PRODUCT-MASTER-FILE
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+           GOBACK.
+       END METHOD SaveProduct.
+
+      *-----------------------------------------------------------*
+      *  CheckReorder sums on-hand quantity across every warehouse
+      *  and reports whether the product has fallen below its
+      *  reorder point - it changes nothing.
+      *-----------------------------------------------------------*
+       METHOD-ID. CheckReorder.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TOTAL-ON-HAND             PIC S9(08) COMP.
+       LINKAGE SECTION.
+       01  LS-BELOW-REORDER-POINT       PIC X(01).
+           88  LS-IS-BELOW-REORDER-POINT VALUE "Y".
+           88  LS-NOT-BELOW-REORDER-POINT VALUE "N".
+       PROCEDURE DIVISION RETURNING LS-BELOW-REORDER-POINT.
+           MOVE 0 TO WS-TOTAL-ON-HAND
+           PERFORM 1000-ADD-WAREHOUSE-QTY
+               VARYING PROD-WHSE-IDX FROM 1 BY 1
+               UNTIL PROD-WHSE-IDX > PROD-WHSE-COUNT
+           IF WS-TOTAL-ON-HAND < PROD-REORDER-POINT
+               SET LS-IS-BELOW-REORDER-POINT TO TRUE
+           ELSE
+               SET LS-NOT-BELOW-REORDER-POINT TO TRUE
+           END-IF
+           GOBACK.
+
+       1000-ADD-WAREHOUSE-QTY.
+           ADD PROD-QTY-ON-HAND (PROD-WHSE-IDX) TO WS-TOTAL-ON-HAND.
+       END METHOD CheckReorder.
+
+      *-----------------------------------------------------------*
+      *  IssueStock decrements the named warehouse's on-hand
+      *  quantity for an order line.  If the warehouse does not
+      *  carry enough stock it issues what is available and writes
+      *  a backorder record for the shortfall rather than letting
+      *  on-hand go negative.
+      *-----------------------------------------------------------*
+       METHOD-ID. IssueStock.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WHSE-FOUND-SWITCH         PIC X(01) VALUE "N".
+           88  WS-WHSE-FOUND                VALUE "Y".
+       01  WS-QTY-SHORT                 PIC 9(05) COMP.
+       01  WS-OLD-VALUE-DISP             PIC X(20).
+       01  WS-NEW-VALUE-DISP             PIC X(20).
+       01  WS-QTY-EDIT                   PIC -(6)9.
+       01  WS-SAVE-STATUS                 PIC X(02).
+       01  WS-AUD-CLASS                    PIC X(12).
+       01  WS-AUD-METHOD                   PIC X(20).
+       01  WS-AUD-KEY                      PIC X(08).
+       01  WS-AUD-FIELD                    PIC X(20).
+       LINKAGE SECTION.
+       01  LS-WAREHOUSE-ID               PIC X(04).
+       01  LS-QTY-REQUESTED              PIC 9(05) COMP.
+       01  LS-ORDER-NO                   PIC X(08).
+       01  LS-STATUS-CODE                PIC X(02).
+       PROCEDURE DIVISION USING LS-WAREHOUSE-ID LS-QTY-REQUESTED
+               LS-ORDER-NO RETURNING LS-STATUS-CODE.
+           SET STD-STATUS-INVALID-WAREHOUSE TO TRUE
+           MOVE "N" TO WS-WHSE-FOUND-SWITCH
+           PERFORM 1000-FIND-WAREHOUSE
+               VARYING PROD-WHSE-IDX FROM 1 BY 1
+               UNTIL PROD-WHSE-IDX > PROD-WHSE-COUNT
+               OR WS-WHSE-FOUND
+           IF NOT WS-WHSE-FOUND
+               MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+               GOBACK
+           END-IF
+
+           MOVE PROD-QTY-ON-HAND (PROD-WHSE-IDX) TO WS-QTY-EDIT
+           MOVE WS-QTY-EDIT TO WS-OLD-VALUE-DISP
+
+           IF LS-QTY-REQUESTED <= PROD-QTY-ON-HAND (PROD-WHSE-IDX)
+               SUBTRACT LS-QTY-REQUESTED
+                   FROM PROD-QTY-ON-HAND (PROD-WHSE-IDX)
+               SET STD-STATUS-OK TO TRUE
+           ELSE
+               IF PROD-QTY-ON-HAND (PROD-WHSE-IDX) > 0
+                   COMPUTE WS-QTY-SHORT = LS-QTY-REQUESTED
+                       - PROD-QTY-ON-HAND (PROD-WHSE-IDX)
+                   MOVE 0 TO PROD-QTY-ON-HAND (PROD-WHSE-IDX)
+                   PERFORM 2000-WRITE-BACKORDER
+                   SET STD-STATUS-BACKORDERED TO TRUE
+               ELSE
+                   MOVE LS-QTY-REQUESTED TO WS-QTY-SHORT
+                   PERFORM 2000-WRITE-BACKORDER
+                   SET STD-STATUS-INSUF-STOCK TO TRUE
+               END-IF
+           END-IF
+
+           MOVE PROD-QTY-ON-HAND (PROD-WHSE-IDX) TO WS-QTY-EDIT
+           MOVE WS-QTY-EDIT TO WS-NEW-VALUE-DISP
+           MOVE "PRODUCT" TO WS-AUD-CLASS
+           MOVE "IssueStock" TO WS-AUD-METHOD
+           MOVE PROD-ID TO WS-AUD-KEY
+           MOVE "PROD-QTY-ON-HAND" TO WS-AUD-FIELD
+           CALL "AUDWRIT" USING WS-AUD-CLASS WS-AUD-METHOD WS-AUD-KEY
+               WS-AUD-FIELD WS-OLD-VALUE-DISP WS-NEW-VALUE-DISP
+           INVOKE SELF "SaveProduct" RETURNING WS-SAVE-STATUS
+
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+           GOBACK.
+
+       1000-FIND-WAREHOUSE.
+           IF PROD-WAREHOUSE-ID (PROD-WHSE-IDX) = LS-WAREHOUSE-ID
+               SET WS-WHSE-FOUND TO TRUE
+           END-IF.
+
+       2000-WRITE-BACKORDER.
+           MOVE PROD-ID TO BKO-PRODUCT-ID
+           MOVE LS-WAREHOUSE-ID TO BKO-WAREHOUSE-ID
+           MOVE LS-ORDER-NO TO BKO-ORDER-NO
+           MOVE WS-QTY-SHORT TO BKO-QTY-SHORT
+           ACCEPT BKO-DATE-CREATED FROM DATE YYYYMMDD
+           SET BKO-STATUS-OPEN TO TRUE
+           OPEN EXTEND BACKORDER-FILE
+           IF WS-BKO-FILE-STATUS = "35"
+               OPEN OUTPUT BACKORDER-FILE
+               CLOSE BACKORDER-FILE
+               OPEN EXTEND BACKORDER-FILE
+           END-IF
+           WRITE BACKORDER-RECORD
+           CLOSE BACKORDER-FILE.
+       END METHOD IssueStock.
+
+      *-----------------------------------------------------------*
+      *  RestoreStock puts quantity back into a warehouse - used by
+      *  Order-CancelOrder and the return path when a fulfilled
+      *  order line is reversed.
+      *-----------------------------------------------------------*
+       METHOD-ID. RestoreStock.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WHSE-FOUND-SWITCH          PIC X(01) VALUE "N".
+           88  WS-WHSE-FOUND                 VALUE "Y".
+       01  WS-OLD-VALUE-DISP              PIC X(20).
+       01  WS-NEW-VALUE-DISP              PIC X(20).
+       01  WS-QTY-EDIT                    PIC -(6)9.
+       01  WS-SAVE-STATUS                  PIC X(02).
+       01  WS-AUD-CLASS                     PIC X(12).
+       01  WS-AUD-METHOD                    PIC X(20).
+       01  WS-AUD-KEY                       PIC X(08).
+       01  WS-AUD-FIELD                     PIC X(20).
+       LINKAGE SECTION.
+       01  LS-WAREHOUSE-ID                PIC X(04).
+       01  LS-QTY-RETURNED                PIC 9(05) COMP.
+       01  LS-STATUS-CODE                 PIC X(02).
+       PROCEDURE DIVISION USING LS-WAREHOUSE-ID LS-QTY-RETURNED
+               RETURNING LS-STATUS-CODE.
+           SET STD-STATUS-INVALID-WAREHOUSE TO TRUE
+           MOVE "N" TO WS-WHSE-FOUND-SWITCH
+           PERFORM 1000-FIND-WAREHOUSE
+               VARYING PROD-WHSE-IDX FROM 1 BY 1
+               UNTIL PROD-WHSE-IDX > PROD-WHSE-COUNT
+               OR WS-WHSE-FOUND
+           IF NOT WS-WHSE-FOUND
+               MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+               GOBACK
+           END-IF
+
+           MOVE PROD-QTY-ON-HAND (PROD-WHSE-IDX) TO WS-QTY-EDIT
+           MOVE WS-QTY-EDIT TO WS-OLD-VALUE-DISP
+           ADD LS-QTY-RETURNED TO PROD-QTY-ON-HAND (PROD-WHSE-IDX)
+           MOVE PROD-QTY-ON-HAND (PROD-WHSE-IDX) TO WS-QTY-EDIT
+           MOVE WS-QTY-EDIT TO WS-NEW-VALUE-DISP
+           SET STD-STATUS-OK TO TRUE
+
+           MOVE "PRODUCT" TO WS-AUD-CLASS
+           MOVE "RestoreStock" TO WS-AUD-METHOD
+           MOVE PROD-ID TO WS-AUD-KEY
+           MOVE "PROD-QTY-ON-HAND" TO WS-AUD-FIELD
+           CALL "AUDWRIT" USING WS-AUD-CLASS WS-AUD-METHOD WS-AUD-KEY
+               WS-AUD-FIELD WS-OLD-VALUE-DISP WS-NEW-VALUE-DISP
+           INVOKE SELF "SaveProduct" RETURNING WS-SAVE-STATUS
+
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+           GOBACK.
+
+       1000-FIND-WAREHOUSE.
+           IF PROD-WAREHOUSE-ID (PROD-WHSE-IDX) = LS-WAREHOUSE-ID
+               SET WS-WHSE-FOUND TO TRUE
+           END-IF.
+       END METHOD RestoreStock.
+
+      *-----------------------------------------------------------*
+      *  GetWarehouseQty answers "how much do we have in warehouse
+      *  nn" without exposing the whole warehouse table.
+      *-----------------------------------------------------------*
+       METHOD-ID. GetWarehouseQty.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WHSE-FOUND-SWITCH           PIC X(01) VALUE "N".
+           88  WS-WHSE-FOUND                  VALUE "Y".
+       LINKAGE SECTION.
+       01  LS-WAREHOUSE-ID                 PIC X(04).
+       01  LS-QTY-ON-HAND                  PIC S9(07) COMP.
+       PROCEDURE DIVISION USING LS-WAREHOUSE-ID
+               RETURNING LS-QTY-ON-HAND.
+           MOVE 0 TO LS-QTY-ON-HAND
+           MOVE "N" TO WS-WHSE-FOUND-SWITCH
+           PERFORM 1000-FIND-WAREHOUSE
+               VARYING PROD-WHSE-IDX FROM 1 BY 1
+               UNTIL PROD-WHSE-IDX > PROD-WHSE-COUNT
+               OR WS-WHSE-FOUND
+           GOBACK.
+
+       1000-FIND-WAREHOUSE.
+           IF PROD-WAREHOUSE-ID (PROD-WHSE-IDX) = LS-WAREHOUSE-ID
+               MOVE PROD-QTY-ON-HAND (PROD-WHSE-IDX) TO LS-QTY-ON-HAND
+               SET WS-WHSE-FOUND TO TRUE
+           END-IF.
+       END METHOD GetWarehouseQty.
+
+       END OBJECT.
+
+       END CLASS Product.
