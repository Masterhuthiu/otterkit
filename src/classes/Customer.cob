@@ -1,15 +1,412 @@
        IDENTIFICATION DIVISION.
        CLASS-ID. Customer.
+       AUTHOR. ORDER-PROCESSING-SYSTEMS-GROUP.
+       INSTALLATION. DISTRIBUTION-CENTER-1.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+      *-----------------------------------------------------------*
+      *  Customer carries one customer master record as instance    *
+      *  data (the CUSTOMER-MASTER-FILE record area), backed by       *
+      *  the indexed Customer Master File (CUSTMAST) so a customer's  *
+      *  balance and credit limit survive between runs.                *
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2026-08-08  JPS  Added master-record layout and real Show.
+      *   2026-08-08  JPS  Backed instance data with indexed CUSTMAST.
+      *   2026-08-08  JPS  Added credit-limit check/order posting.
+      *   2026-08-08  JPS  Audit-logged every balance mutation.
+      *   2026-08-08  JPS  Added month-end statement generation.
+      *   2026-08-08  JPS  Added discount-percent hook (see also
+      *                    PreferredCustomer, which overrides it).
+      *-----------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
            CLASS Customer.
 
+       OBJECT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT ORDER-MASTER-FILE ASSIGN TO "ORDFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORD-ORDER-NO
+               FILE STATUS IS WS-ORD-FILE-STATUS.
+           SELECT PAYMENT-MASTER-FILE ASSIGN TO "PAYMENT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PMT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+      *    CUST-MASTER-RECORD is also this object's instance data -
+      *    it stays populated across method calls whether or not
+      *    the file is currently open.
+       COPY CUSTREC.
+
+       FD  ORDER-MASTER-FILE.
+       COPY ORDREC.
+
+       FD  PAYMENT-MASTER-FILE.
+       COPY PAYMREC.
+
+       WORKING-STORAGE SECTION.
+       COPY STATCODE.
+       01  WS-CUST-FILE-STATUS          PIC X(02).
+       01  WS-ORD-FILE-STATUS           PIC X(02).
+       01  WS-PMT-FILE-STATUS           PIC X(02).
+
+      *-----------------------------------------------------------*
        METHOD-ID. Show.
        PROCEDURE DIVISION.
-           DISPLAY "Customer class method running"
+           DISPLAY "CUSTOMER MASTER RECORD"
+           DISPLAY "  CUST-ID .......: " CUST-ID
+           DISPLAY "  NAME ..........: " CUST-NAME
+           DISPLAY "  ADDRESS .......: " CUST-ADDR-LINE1
+           DISPLAY "                   " CUST-ADDR-LINE2
+           DISPLAY "                   " CUST-ADDR-CITY " "
+               CUST-ADDR-STATE " " CUST-ADDR-ZIP
+           DISPLAY "  PHONE .........: " CUST-PHONE
+           DISPLAY "  CREDIT LIMIT ..: " CUST-CREDIT-LIMIT
+           DISPLAY "  BALANCE DUE ...: " CUST-BALANCE-DUE
+           DISPLAY "  DATE OPENED ...: " CUST-DATE-OPENED
            GOBACK.
        END METHOD Show.
 
-       END CLASS Customer.
\ No newline at end of file
+      *-----------------------------------------------------------*
+      *  SetCustomerData loads instance data from caller-supplied
+      *  fields - the constructor/setter the order-taking process
+      *  uses to stand up a specific customer after INVOKE "NEW".
+      *-----------------------------------------------------------*
+       METHOD-ID. SetCustomerData.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY CUSTREC REPLACING CUST-MASTER-RECORD BY LS-CUSTOMER-DATA.
+       PROCEDURE DIVISION USING LS-CUSTOMER-DATA.
+           MOVE LS-CUSTOMER-DATA TO CUST-MASTER-RECORD
+           GOBACK.
+       END METHOD SetCustomerData.
+
+      *-----------------------------------------------------------*
+      *  GetCustomerData hands back a copy of the current instance
+      *  data - used by report and reconciliation programs that
+      *  need customer fields without duplicating file I/O.
+      *-----------------------------------------------------------*
+       METHOD-ID. GetCustomerData.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY CUSTREC REPLACING CUST-MASTER-RECORD BY LS-CUSTOMER-DATA.
+       PROCEDURE DIVISION USING LS-CUSTOMER-DATA.
+           MOVE CUST-MASTER-RECORD TO LS-CUSTOMER-DATA
+           GOBACK.
+       END METHOD GetCustomerData.
+
+      *-----------------------------------------------------------*
+      *  LoadCustomer reads the Customer Master File by CUST-ID
+      *  into instance data.
+      *-----------------------------------------------------------*
+       METHOD-ID. LoadCustomer.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-CUST-ID                   PIC X(06).
+       01  LS-STATUS-CODE               PIC X(02).
+       PROCEDURE DIVISION USING LS-CUST-ID
+               RETURNING LS-STATUS-CODE.
+           MOVE LS-CUST-ID TO CUST-ID
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUST-FILE-STATUS = "35"
+               SET STD-STATUS-INVALID-CUSTOMER TO TRUE
+           ELSE
+               IF WS-CUST-FILE-STATUS NOT = "00"
+                   SET STD-STATUS-FILE-ERROR TO TRUE
+               ELSE
+                   READ CUSTOMER-MASTER-FILE
+                       KEY IS CUST-ID
+                       INVALID KEY
+                           SET STD-STATUS-INVALID-CUSTOMER TO TRUE
+                       NOT INVALID KEY
+                           SET STD-STATUS-OK TO TRUE
+                   END-READ
+                   CLOSE CUSTOMER-MASTER-FILE
+               END-IF
+           END-IF
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+           GOBACK.
+       END METHOD LoadCustomer.
+
+      *-----------------------------------------------------------*
+      *  SaveCustomer rewrites (or, for a brand-new customer,
+      *  writes) the Customer Master File from instance data.
+      *  Called by any method that changes a stored field.
+      *-----------------------------------------------------------*
+       METHOD-ID. SaveCustomer.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-STATUS-CODE               PIC X(02).
+       PROCEDURE DIVISION RETURNING LS-STATUS-CODE.
+           OPEN I-O CUSTOMER-MASTER-FILE
+           IF WS-CUST-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF
+           REWRITE CUST-MASTER-RECORD
+               INVALID KEY
+                   WRITE CUST-MASTER-RECORD
+                       INVALID KEY
+                           SET STD-STATUS-FILE-ERROR TO TRUE
+                       NOT INVALID KEY
+                           SET STD-STATUS-OK TO TRUE
+                   END-WRITE
+               NOT INVALID KEY
+                   SET STD-STATUS-OK TO TRUE
+           END-REWRITE
+           CLOSE CUSTOMER-MASTER-FILE
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+           GOBACK.
+       END METHOD SaveCustomer.
+
+      *-----------------------------------------------------------*
+      *  CheckCreditLimit compares the proposed order amount plus
+      *  the current balance due against the credit limit.  It does
+      *  not change anything - Order-TakeOrder calls this before it
+      *  commits a new order.
+      *-----------------------------------------------------------*
+       METHOD-ID. CheckCreditLimit.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-PROJECTED-BALANCE         PIC S9(09)V99.
+       LINKAGE SECTION.
+       01  LS-ORDER-AMOUNT              PIC S9(09)V99.
+       01  LS-REASON-TEXT               PIC X(40).
+       01  LS-STATUS-CODE               PIC X(02).
+       PROCEDURE DIVISION USING LS-ORDER-AMOUNT LS-REASON-TEXT
+               RETURNING LS-STATUS-CODE.
+           MOVE SPACES TO STD-REASON-TEXT
+           COMPUTE WS-PROJECTED-BALANCE =
+               CUST-BALANCE-DUE + LS-ORDER-AMOUNT
+           IF WS-PROJECTED-BALANCE > CUST-CREDIT-LIMIT
+               SET STD-STATUS-OVER-CREDIT-LIMIT TO TRUE
+               MOVE "ORDER WOULD EXCEED CUSTOMER CREDIT LIMIT"
+                   TO STD-REASON-TEXT
+           ELSE
+               SET STD-STATUS-OK TO TRUE
+           END-IF
+           MOVE STD-REASON-TEXT TO LS-REASON-TEXT
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+           GOBACK.
+       END METHOD CheckCreditLimit.
+
+      *-----------------------------------------------------------*
+      *  ApplyOrderAmount posts a signed amount against the
+      *  customer's balance due (positive for a new order, negative
+      *  for a cancellation/return reversal), logs the mutation to
+      *  the audit trail, and rewrites the master file.  A positive
+      *  amount is a new order, so it also rolls into
+      *  CUST-VOLUME-12MO, the trailing-volume figure
+      *  GetDiscountPercent tiers a preferred customer's discount
+      *  on.  A negative amount is a cancellation/return reversal
+      *  and is left out of volume - reversing a sale should not
+      *  count toward earning a bigger discount on the next one.
+      *-----------------------------------------------------------*
+       METHOD-ID. ApplyOrderAmount.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-AMOUNT-EDIT                PIC -(7)9.99.
+       01  WS-OLD-VALUE-DISP             PIC X(20).
+       01  WS-NEW-VALUE-DISP             PIC X(20).
+       01  WS-SAVE-STATUS                PIC X(02).
+       01  WS-AUD-CLASS                   PIC X(12).
+       01  WS-AUD-METHOD                  PIC X(20).
+       01  WS-AUD-KEY                     PIC X(08).
+       01  WS-AUD-FIELD                   PIC X(20).
+       LINKAGE SECTION.
+       01  LS-ORDER-AMOUNT               PIC S9(09)V99.
+       01  LS-STATUS-CODE                PIC X(02).
+       PROCEDURE DIVISION USING LS-ORDER-AMOUNT
+               RETURNING LS-STATUS-CODE.
+           MOVE CUST-BALANCE-DUE TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO WS-OLD-VALUE-DISP
+           COMPUTE CUST-BALANCE-DUE =
+               CUST-BALANCE-DUE + LS-ORDER-AMOUNT
+           IF LS-ORDER-AMOUNT > 0
+               ADD LS-ORDER-AMOUNT TO CUST-VOLUME-12MO
+           END-IF
+           MOVE CUST-BALANCE-DUE TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO WS-NEW-VALUE-DISP
+           MOVE "CUSTOMER" TO WS-AUD-CLASS
+           MOVE "ApplyOrderAmount" TO WS-AUD-METHOD
+           MOVE CUST-ID TO WS-AUD-KEY
+           MOVE "CUST-BALANCE-DUE" TO WS-AUD-FIELD
+           CALL "AUDWRIT" USING WS-AUD-CLASS WS-AUD-METHOD WS-AUD-KEY
+               WS-AUD-FIELD WS-OLD-VALUE-DISP WS-NEW-VALUE-DISP
+           INVOKE SELF "SaveCustomer" RETURNING WS-SAVE-STATUS
+           MOVE WS-SAVE-STATUS TO LS-STATUS-CODE
+           GOBACK.
+       END METHOD ApplyOrderAmount.
+
+      *-----------------------------------------------------------*
+      *  RecordPayment posts a payment against the customer's
+      *  balance due and appends it to the Payment file, the
+      *  history GenerateStatement scans to build
+      *  STMT-TOTAL-PAYMENTS - there is otherwise no record
+      *  anywhere of a payment ever being received.
+      *-----------------------------------------------------------*
+       METHOD-ID. RecordPayment.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-AMOUNT-EDIT                PIC -(7)9.99.
+       01  WS-OLD-VALUE-DISP             PIC X(20).
+       01  WS-NEW-VALUE-DISP             PIC X(20).
+       01  WS-SAVE-STATUS                PIC X(02).
+       01  WS-AUD-CLASS                   PIC X(12).
+       01  WS-AUD-METHOD                  PIC X(20).
+       01  WS-AUD-KEY                     PIC X(08).
+       01  WS-AUD-FIELD                   PIC X(20).
+       LINKAGE SECTION.
+       01  LS-PAYMENT-DATE               PIC 9(08).
+       01  LS-PAYMENT-AMOUNT             PIC S9(09)V99.
+       01  LS-STATUS-CODE                PIC X(02).
+       PROCEDURE DIVISION USING LS-PAYMENT-DATE LS-PAYMENT-AMOUNT
+               RETURNING LS-STATUS-CODE.
+           MOVE CUST-BALANCE-DUE TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO WS-OLD-VALUE-DISP
+           SUBTRACT LS-PAYMENT-AMOUNT FROM CUST-BALANCE-DUE
+           MOVE CUST-BALANCE-DUE TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO WS-NEW-VALUE-DISP
+
+           MOVE "CUSTOMER" TO WS-AUD-CLASS
+           MOVE "RecordPayment" TO WS-AUD-METHOD
+           MOVE CUST-ID TO WS-AUD-KEY
+           MOVE "CUST-BALANCE-DUE" TO WS-AUD-FIELD
+           CALL "AUDWRIT" USING WS-AUD-CLASS WS-AUD-METHOD WS-AUD-KEY
+               WS-AUD-FIELD WS-OLD-VALUE-DISP WS-NEW-VALUE-DISP
+
+           MOVE CUST-ID TO PMT-CUST-ID
+           MOVE LS-PAYMENT-DATE TO PMT-PAYMENT-DATE
+           MOVE LS-PAYMENT-AMOUNT TO PMT-PAYMENT-AMOUNT
+           OPEN EXTEND PAYMENT-MASTER-FILE
+           IF WS-PMT-FILE-STATUS = "35"
+               OPEN OUTPUT PAYMENT-MASTER-FILE
+               CLOSE PAYMENT-MASTER-FILE
+               OPEN EXTEND PAYMENT-MASTER-FILE
+           END-IF
+           WRITE PAYMENT-RECORD
+           CLOSE PAYMENT-MASTER-FILE
+
+           INVOKE SELF "SaveCustomer" RETURNING WS-SAVE-STATUS
+           SET STD-STATUS-OK TO TRUE
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+           GOBACK.
+       END METHOD RecordPayment.
+
+      *-----------------------------------------------------------*
+      *  GetDiscountPercent is the pricing hook Order-TakeOrder
+      *  calls before extending each line.  A plain Customer gets no
+      *  discount; PreferredCustomer overrides this with its tiered
+      *  volume discount.
+      *-----------------------------------------------------------*
+       METHOD-ID. GetDiscountPercent.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-DISCOUNT-PERCENT          PIC 9(03)V99.
+       PROCEDURE DIVISION RETURNING LS-DISCOUNT-PERCENT.
+           MOVE 0 TO LS-DISCOUNT-PERCENT
+           GOBACK.
+       END METHOD GetDiscountPercent.
+
+      *-----------------------------------------------------------*
+      *  GenerateStatement scans the Order Master File for this
+      *  customer's orders within a date range and builds a
+      *  month-end statement record for the statement print run.
+      *-----------------------------------------------------------*
+       METHOD-ID. GenerateStatement.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-FROM-DATE                 PIC 9(08).
+       01  LS-TO-DATE                   PIC 9(08).
+       COPY STMTREC REPLACING STATEMENT-RECORD BY LS-STATEMENT.
+       01  LS-STATUS-CODE                PIC X(02).
+       PROCEDURE DIVISION USING LS-FROM-DATE LS-TO-DATE LS-STATEMENT
+               RETURNING LS-STATUS-CODE.
+           MOVE CUST-ID TO STMT-CUST-ID
+           MOVE LS-FROM-DATE TO STMT-FROM-DATE
+           MOVE LS-TO-DATE TO STMT-TO-DATE
+           MOVE 0 TO STMT-LINE-COUNT
+           MOVE 0 TO STMT-TOTAL-ORDERS
+           MOVE 0 TO STMT-TOTAL-PAYMENTS
+           SET STD-STATUS-OK TO TRUE
+           OPEN INPUT ORDER-MASTER-FILE
+           IF WS-ORD-FILE-STATUS = "35"
+               SET STD-STATUS-OK TO TRUE
+           ELSE
+               MOVE LOW-VALUE TO ORD-ORDER-NO
+               START ORDER-MASTER-FILE
+                   KEY IS NOT LESS THAN ORD-ORDER-NO
+                   INVALID KEY
+                       MOVE "10" TO WS-ORD-FILE-STATUS
+               END-START
+               PERFORM UNTIL WS-ORD-FILE-STATUS = "10"
+                   READ ORDER-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-ORD-FILE-STATUS
+                       NOT AT END
+                           PERFORM 8100-ADD-STATEMENT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE ORDER-MASTER-FILE
+           END-IF
+           OPEN INPUT PAYMENT-MASTER-FILE
+           IF WS-PMT-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-PMT-FILE-STATUS = "10"
+                   READ PAYMENT-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-PMT-FILE-STATUS
+                       NOT AT END
+                           PERFORM 8200-ADD-PAYMENT-AMOUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PAYMENT-MASTER-FILE
+           END-IF
+           MOVE CUST-BALANCE-DUE TO STMT-CLOSING-BALANCE
+           COMPUTE STMT-OPENING-BALANCE =
+               STMT-CLOSING-BALANCE - STMT-TOTAL-ORDERS
+               + STMT-TOTAL-PAYMENTS
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+           GOBACK.
+
+       8100-ADD-STATEMENT-LINE.
+           IF ORD-CUST-ID = CUST-ID
+               AND ORD-ORDER-DATE >= LS-FROM-DATE
+               AND ORD-ORDER-DATE <= LS-TO-DATE
+               AND STMT-LINE-COUNT < 50
+               ADD 1 TO STMT-LINE-COUNT
+               SET STMT-LINE-IDX TO STMT-LINE-COUNT
+               MOVE ORD-ORDER-NO TO STMT-ORDER-NO (STMT-LINE-IDX)
+               MOVE ORD-ORDER-DATE TO
+                   STMT-ORDER-DATE (STMT-LINE-IDX)
+               MOVE ORD-ORDER-TOTAL TO
+                   STMT-ORDER-AMOUNT (STMT-LINE-IDX)
+               ADD ORD-ORDER-TOTAL TO STMT-TOTAL-ORDERS
+           END-IF.
+
+       8200-ADD-PAYMENT-AMOUNT.
+           IF PMT-CUST-ID = CUST-ID
+               AND PMT-PAYMENT-DATE >= LS-FROM-DATE
+               AND PMT-PAYMENT-DATE <= LS-TO-DATE
+               ADD PMT-PAYMENT-AMOUNT TO STMT-TOTAL-PAYMENTS
+           END-IF.
+       END METHOD GenerateStatement.
+
+       END OBJECT.
+
+       END CLASS Customer.
