@@ -1,15 +1,543 @@
        IDENTIFICATION DIVISION.
        CLASS-ID. Order.
+       AUTHOR. ORDER-PROCESSING-SYSTEMS-GROUP.
+       INSTALLATION. DISTRIBUTION-CENTER-1.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+      *-----------------------------------------------------------*
+      *  Order carries one order header and its detail lines as     *
+      *  instance data, backed by the indexed Order Master File       *
+      *  (ORDFILE).  TakeOrder drives the whole order-entry flow -      *
+      *  it prices every line against Product, applies the            *
+      *  customer's discount and credit limit, issues stock, and        *
+      *  posts the order total to the customer's balance.  CancelOrder   *
+      *  and ReturnOrder reverse that posting, in whole or in part.        *
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2026-08-08  JPS  Added master-record layout, Show, Set/Get,
+      *                    Load/Save and TakeOrder, backed by indexed
+      *                    ORDFILE.
+      *   2026-08-08  JPS  Added CancelOrder and ReturnOrder.
+      *   2026-08-08  JPS  TakeOrder now promotes a preferred customer
+      *                    to a PreferredCustomer object before pricing,
+      *                    so tiered discounting takes effect.
+      *-----------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
            CLASS Order.
+           CLASS Customer.
+           CLASS Product.
+           CLASS PreferredCustomer.
 
+       OBJECT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-MASTER-FILE ASSIGN TO "ORDFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORD-ORDER-NO
+               FILE STATUS IS WS-ORD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-MASTER-FILE.
+      *    ORDER-RECORD is also this object's instance data - it
+      *    stays populated across method calls whether or not the
+      *    file is currently open.
+       COPY ORDREC.
+
+       WORKING-STORAGE SECTION.
+       COPY STATCODE.
+       01  WS-ORD-FILE-STATUS           PIC X(02).
+
+      *-----------------------------------------------------------*
        METHOD-ID. Show.
        PROCEDURE DIVISION.
-           DISPLAY "Order class method running"
+           DISPLAY "ORDER RECORD"
+           DISPLAY "  ORDER NO ......: " ORD-ORDER-NO
+           DISPLAY "  CUSTOMER ......: " ORD-CUST-ID
+           DISPLAY "  ORDER DATE ....: " ORD-ORDER-DATE
+           DISPLAY "  STATUS ........: " ORD-STATUS
+           DISPLAY "  ORDER TOTAL ...: " ORD-ORDER-TOTAL
+           PERFORM 1000-DISPLAY-LINE
+               VARYING ORD-LINE-IDX FROM 1 BY 1
+               UNTIL ORD-LINE-IDX > ORD-LINE-COUNT
            GOBACK.
+
+       1000-DISPLAY-LINE.
+           DISPLAY "  LINE " ORD-LINE-IDX
+               " PROD " ORD-PRODUCT-ID (ORD-LINE-IDX)
+               " WHSE " ORD-WAREHOUSE-ID (ORD-LINE-IDX)
+               " QTY " ORD-QTY-ORDERED (ORD-LINE-IDX)
+               " RETURNED " ORD-QTY-RETURNED (ORD-LINE-IDX)
+               " AMOUNT " ORD-EXTENDED-AMOUNT (ORD-LINE-IDX).
        END METHOD Show.
 
-       END CLASS Order.
\ No newline at end of file
+      *-----------------------------------------------------------*
+       METHOD-ID. SetOrderData.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY ORDREC REPLACING ORDER-RECORD BY LS-ORDER-DATA.
+       PROCEDURE DIVISION USING LS-ORDER-DATA.
+           MOVE LS-ORDER-DATA TO ORDER-RECORD
+           GOBACK.
+       END METHOD SetOrderData.
+
+      *-----------------------------------------------------------*
+       METHOD-ID. GetOrderData.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY ORDREC REPLACING ORDER-RECORD BY LS-ORDER-DATA.
+       PROCEDURE DIVISION USING LS-ORDER-DATA.
+           MOVE ORDER-RECORD TO LS-ORDER-DATA
+           GOBACK.
+       END METHOD GetOrderData.
+
+      *-----------------------------------------------------------*
+       METHOD-ID. LoadOrder.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-ORDER-NO                  PIC X(08).
+       01  LS-STATUS-CODE               PIC X(02).
+       PROCEDURE DIVISION USING LS-ORDER-NO
+               RETURNING LS-STATUS-CODE.
+           MOVE LS-ORDER-NO TO ORD-ORDER-NO
+           OPEN INPUT ORDER-MASTER-FILE
+           IF WS-ORD-FILE-STATUS = "35"
+               SET STD-STATUS-INVALID-ORDER TO TRUE
+           ELSE
+               IF WS-ORD-FILE-STATUS NOT = "00"
+                   SET STD-STATUS-FILE-ERROR TO TRUE
+               ELSE
+                   READ ORDER-MASTER-FILE
+                       KEY IS ORD-ORDER-NO
+                       INVALID KEY
+                           SET STD-STATUS-INVALID-ORDER TO TRUE
+                       NOT INVALID KEY
+                           SET STD-STATUS-OK TO TRUE
+                   END-READ
+                   CLOSE ORDER-MASTER-FILE
+               END-IF
+           END-IF
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+           GOBACK.
+       END METHOD LoadOrder.
+
+      *-----------------------------------------------------------*
+       METHOD-ID. SaveOrder.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-STATUS-CODE               PIC X(02).
+       PROCEDURE DIVISION RETURNING LS-STATUS-CODE.
+           OPEN I-O ORDER-MASTER-FILE
+           IF WS-ORD-FILE-STATUS = "35"
+               OPEN OUTPUT ORDER-MASTER-FILE
+               CLOSE ORDER-MASTER-FILE
+               OPEN I-O ORDER-MASTER-FILE
+           END-IF
+           REWRITE ORDER-RECORD
+               INVALID KEY
+                   WRITE ORDER-RECORD
+                       INVALID KEY
+                           SET STD-STATUS-FILE-ERROR TO TRUE
+                       NOT INVALID KEY
+                           SET STD-STATUS-OK TO TRUE
+                   END-WRITE
+               NOT INVALID KEY
+                   SET STD-STATUS-OK TO TRUE
+           END-REWRITE
+           CLOSE ORDER-MASTER-FILE
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+           GOBACK.
+       END METHOD SaveOrder.
+
+      *-----------------------------------------------------------*
+      *  TakeOrder builds a new order from a daily transaction -
+      *  it prices every line against Product, applies the
+      *  customer's volume discount, checks the credit limit
+      *  before committing anything, and (unless LS-TEST-MODE-
+      *  SWITCH asks for a dry run) issues stock and posts the
+      *  order total to the customer's balance.  A dry run prices
+      *  and credit-checks the order and reports what it would do,
+      *  without writing to ORDFILE, PRODMAST, CUSTMAST or the
+      *  audit log.
+      *-----------------------------------------------------------*
+       METHOD-ID. TakeOrder.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-LINE-NO                   PIC 9(03) COMP.
+       01  WS-CUST-STATUS                PIC X(02).
+       01  WS-REASON-TEXT                 PIC X(40).
+       01  WS-DISCOUNT-PCT                PIC 9(03)V99.
+       01  WS-SAVE-STATUS                 PIC X(02).
+       01  WS-ABORT-SWITCH                 PIC X(01) VALUE "N".
+           88  WS-ABORT-LINE                  VALUE "Y".
+       01  WS-BACKORDER-SWITCH              PIC X(01) VALUE "N".
+           88  WS-LINE-BACKORDERED              VALUE "Y".
+       01  WS-INSUF-STOCK-SWITCH             PIC X(01) VALUE "N".
+           88  WS-LINE-INSUF-STOCK               VALUE "Y".
+       01  WS-CUSTOMER-OBJ                OBJECT REFERENCE Customer.
+       01  WS-PRODUCT-OBJ                 OBJECT REFERENCE Product.
+       COPY PRODREC REPLACING PROD-MASTER-RECORD BY WS-PRODUCT-DATA.
+       COPY CUSTREC REPLACING CUST-MASTER-RECORD BY WS-CUSTOMER-DATA.
+       LINKAGE SECTION.
+       COPY TRANREC REPLACING ORDER-TRANSACTION-RECORD
+           BY LS-ORDER-REQUEST.
+       01  LS-TEST-MODE-SWITCH            PIC X(01).
+           88  LS-TEST-MODE-ON                VALUE "Y".
+       01  LS-REASON-TEXT                 PIC X(40).
+       01  LS-STATUS-CODE                 PIC X(02).
+       PROCEDURE DIVISION USING LS-ORDER-REQUEST LS-TEST-MODE-SWITCH
+               LS-REASON-TEXT RETURNING LS-STATUS-CODE.
+           MOVE SPACES TO STD-REASON-TEXT
+           MOVE "N" TO WS-ABORT-SWITCH
+           MOVE "N" TO WS-BACKORDER-SWITCH
+           MOVE "N" TO WS-INSUF-STOCK-SWITCH
+           MOVE TRAN-KEY TO ORD-ORDER-NO
+           MOVE TRAN-CUST-ID TO ORD-CUST-ID
+           MOVE TRAN-ORDER-DATE TO ORD-ORDER-DATE
+           SET ORD-STATUS-OPEN TO TRUE
+           MOVE TRAN-LINE-COUNT TO ORD-LINE-COUNT
+           MOVE 0 TO ORD-ORDER-TOTAL
+
+           INVOKE Customer "NEW" RETURNING WS-CUSTOMER-OBJ
+           INVOKE WS-CUSTOMER-OBJ "LoadCustomer" USING TRAN-CUST-ID
+               RETURNING WS-CUST-STATUS
+           IF WS-CUST-STATUS NOT = "00"
+               MOVE WS-CUST-STATUS TO LS-STATUS-CODE
+               GO TO 0000-EXIT
+           END-IF
+
+      *    A preferred customer is promoted to a PreferredCustomer
+      *    object so GetDiscountPercent dispatches to its tiered
+      *    override rather than Customer's flat zero discount.
+           INVOKE WS-CUSTOMER-OBJ "GetCustomerData" USING
+               WS-CUSTOMER-DATA
+           IF CUST-TIER-PREFERRED
+               INVOKE PreferredCustomer "NEW" RETURNING WS-CUSTOMER-OBJ
+               INVOKE WS-CUSTOMER-OBJ "LoadCustomer"
+                   USING TRAN-CUST-ID
+                   RETURNING WS-CUST-STATUS
+           END-IF
+           INVOKE WS-CUSTOMER-OBJ "GetDiscountPercent"
+               RETURNING WS-DISCOUNT-PCT
+
+           SET STD-STATUS-OK TO TRUE
+           PERFORM 1000-PRICE-ORDER-LINE THRU 1000-EXIT
+               VARYING WS-LINE-NO FROM 1 BY 1
+               UNTIL WS-LINE-NO > ORD-LINE-COUNT
+               OR NOT STD-STATUS-OK
+           IF NOT STD-STATUS-OK
+               MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+               GO TO 0000-EXIT
+           END-IF
+
+           INVOKE WS-CUSTOMER-OBJ "CheckCreditLimit"
+               USING ORD-ORDER-TOTAL WS-REASON-TEXT
+               RETURNING WS-CUST-STATUS
+           IF WS-CUST-STATUS NOT = "00"
+               MOVE WS-CUST-STATUS TO LS-STATUS-CODE
+               MOVE WS-REASON-TEXT TO STD-REASON-TEXT
+               GO TO 0000-EXIT
+           END-IF
+
+           IF LS-TEST-MODE-ON
+               DISPLAY "TEST MODE - ORDER NOT POSTED: " ORD-ORDER-NO
+                   " CUSTOMER " ORD-CUST-ID
+                   " TOTAL " ORD-ORDER-TOTAL
+               SET STD-STATUS-OK TO TRUE
+               MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+               GO TO 0000-EXIT
+           END-IF
+
+           PERFORM 2000-ISSUE-ORDER-LINE THRU 2000-EXIT
+               VARYING WS-LINE-NO FROM 1 BY 1
+               UNTIL WS-LINE-NO > ORD-LINE-COUNT
+               OR WS-ABORT-LINE
+
+           IF WS-ABORT-LINE
+               MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+               GO TO 0000-EXIT
+           END-IF
+
+           IF WS-LINE-INSUF-STOCK
+               SET STD-STATUS-INSUF-STOCK TO TRUE
+           ELSE
+               IF WS-LINE-BACKORDERED
+                   SET STD-STATUS-BACKORDERED TO TRUE
+               ELSE
+                   SET STD-STATUS-OK TO TRUE
+               END-IF
+           END-IF
+
+           INVOKE WS-CUSTOMER-OBJ "ApplyOrderAmount"
+               USING ORD-ORDER-TOTAL
+               RETURNING WS-CUST-STATUS
+
+           SET ORD-STATUS-POSTED TO TRUE
+           INVOKE SELF "SaveOrder" RETURNING WS-SAVE-STATUS
+
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE.
+
+       0000-EXIT.
+           MOVE STD-REASON-TEXT TO LS-REASON-TEXT
+           GOBACK.
+
+       1000-PRICE-ORDER-LINE.
+           MOVE TRAN-PRODUCT-ID (WS-LINE-NO)
+               TO ORD-PRODUCT-ID (WS-LINE-NO)
+           MOVE TRAN-WAREHOUSE-ID (WS-LINE-NO)
+               TO ORD-WAREHOUSE-ID (WS-LINE-NO)
+           MOVE TRAN-QTY-ORDERED (WS-LINE-NO)
+               TO ORD-QTY-ORDERED (WS-LINE-NO)
+           MOVE 0 TO ORD-QTY-RETURNED (WS-LINE-NO)
+
+           INVOKE Product "NEW" RETURNING WS-PRODUCT-OBJ
+           INVOKE WS-PRODUCT-OBJ "LoadProduct"
+               USING TRAN-PRODUCT-ID (WS-LINE-NO)
+               RETURNING STD-STATUS-CODE
+           IF NOT STD-STATUS-OK
+               MOVE "PRODUCT ON ORDER LINE NOT FOUND"
+                   TO STD-REASON-TEXT
+               GO TO 1000-EXIT
+           END-IF
+           INVOKE WS-PRODUCT-OBJ "GetProductData"
+               USING WS-PRODUCT-DATA
+
+           COMPUTE ORD-UNIT-PRICE (WS-LINE-NO) ROUNDED =
+               PROD-UNIT-PRICE * (1 - (WS-DISCOUNT-PCT / 100))
+           COMPUTE ORD-EXTENDED-AMOUNT (WS-LINE-NO) ROUNDED =
+               ORD-QTY-ORDERED (WS-LINE-NO)
+               * ORD-UNIT-PRICE (WS-LINE-NO)
+           ADD ORD-EXTENDED-AMOUNT (WS-LINE-NO) TO ORD-ORDER-TOTAL.
+       1000-EXIT.
+           EXIT.
+
+       2000-ISSUE-ORDER-LINE.
+           INVOKE Product "NEW" RETURNING WS-PRODUCT-OBJ
+           INVOKE WS-PRODUCT-OBJ "LoadProduct"
+               USING ORD-PRODUCT-ID (WS-LINE-NO)
+               RETURNING STD-STATUS-CODE
+           IF NOT STD-STATUS-OK
+               MOVE "PRODUCT ON ORDER LINE NOT FOUND"
+                   TO STD-REASON-TEXT
+               SET WS-ABORT-LINE TO TRUE
+               GO TO 2000-EXIT
+           END-IF
+
+           INVOKE WS-PRODUCT-OBJ "IssueStock"
+               USING ORD-WAREHOUSE-ID (WS-LINE-NO)
+                   ORD-QTY-ORDERED (WS-LINE-NO)
+                   ORD-ORDER-NO
+               RETURNING STD-STATUS-CODE
+           IF STD-STATUS-INVALID-WAREHOUSE
+               MOVE "ORDER LINE REFERENCES INVALID WAREHOUSE"
+                   TO STD-REASON-TEXT
+               SET WS-ABORT-LINE TO TRUE
+           ELSE
+               IF STD-STATUS-INSUF-STOCK
+                   SET WS-LINE-INSUF-STOCK TO TRUE
+               ELSE
+                   IF STD-STATUS-BACKORDERED
+                       SET WS-LINE-BACKORDERED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+       END METHOD TakeOrder.
+
+      *-----------------------------------------------------------*
+      *  CancelOrder reverses a posted order in full - it restores
+      *  every line's unreturned quantity to stock and reverses
+      *  the order total out of the customer's balance.  An order
+      *  already cancelled or returned cannot be cancelled again.
+      *-----------------------------------------------------------*
+       METHOD-ID. CancelOrder.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-LINE-NO                    PIC 9(03) COMP.
+       01  WS-REVERSE-AMOUNT              PIC S9(09)V99.
+       01  WS-QTY-TO-RESTORE               PIC 9(05) COMP.
+       01  WS-CUST-STATUS                  PIC X(02).
+       01  WS-SAVE-STATUS                   PIC X(02).
+       01  WS-CUSTOMER-OBJ                  OBJECT REFERENCE Customer.
+       01  WS-PRODUCT-OBJ                   OBJECT REFERENCE Product.
+       LINKAGE SECTION.
+       01  LS-ORDER-NO                       PIC X(08).
+       01  LS-REASON-CODE                    PIC X(02).
+       01  LS-REASON-TEXT                    PIC X(40).
+       01  LS-STATUS-CODE                    PIC X(02).
+       PROCEDURE DIVISION USING LS-ORDER-NO LS-REASON-CODE
+               LS-REASON-TEXT RETURNING LS-STATUS-CODE.
+           MOVE SPACES TO STD-REASON-TEXT
+           INVOKE SELF "LoadOrder" USING LS-ORDER-NO
+               RETURNING LS-STATUS-CODE
+           IF LS-STATUS-CODE NOT = "00"
+               GO TO 0000-EXIT
+           END-IF
+           IF ORD-STATUS-CANCELLED OR ORD-STATUS-RETURNED
+               SET STD-STATUS-INVALID-ORDER TO TRUE
+               MOVE "ORDER ALREADY CANCELLED OR RETURNED"
+                   TO STD-REASON-TEXT
+               MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+               GO TO 0000-EXIT
+           END-IF
+
+           PERFORM 1000-RESTORE-ORDER-LINE
+               VARYING WS-LINE-NO FROM 1 BY 1
+               UNTIL WS-LINE-NO > ORD-LINE-COUNT
+
+           COMPUTE WS-REVERSE-AMOUNT = ORD-ORDER-TOTAL * -1
+           INVOKE Customer "NEW" RETURNING WS-CUSTOMER-OBJ
+           INVOKE WS-CUSTOMER-OBJ "LoadCustomer" USING ORD-CUST-ID
+               RETURNING WS-CUST-STATUS
+           INVOKE WS-CUSTOMER-OBJ "ApplyOrderAmount"
+               USING WS-REVERSE-AMOUNT
+               RETURNING WS-CUST-STATUS
+
+           SET ORD-STATUS-CANCELLED TO TRUE
+           INVOKE SELF "SaveOrder" RETURNING WS-SAVE-STATUS
+           SET STD-STATUS-OK TO TRUE
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE.
+
+       0000-EXIT.
+           MOVE STD-REASON-TEXT TO LS-REASON-TEXT
+           GOBACK.
+
+       1000-RESTORE-ORDER-LINE.
+           COMPUTE WS-QTY-TO-RESTORE =
+               ORD-QTY-ORDERED (WS-LINE-NO)
+               - ORD-QTY-RETURNED (WS-LINE-NO)
+           IF WS-QTY-TO-RESTORE > 0
+               INVOKE Product "NEW" RETURNING WS-PRODUCT-OBJ
+               INVOKE WS-PRODUCT-OBJ "LoadProduct"
+                   USING ORD-PRODUCT-ID (WS-LINE-NO)
+                   RETURNING WS-CUST-STATUS
+               INVOKE WS-PRODUCT-OBJ "RestoreStock"
+                   USING ORD-WAREHOUSE-ID (WS-LINE-NO)
+                       WS-QTY-TO-RESTORE
+                   RETURNING WS-CUST-STATUS
+           END-IF.
+       END METHOD CancelOrder.
+
+      *-----------------------------------------------------------*
+      *  ReturnOrder processes a partial (or final) return of one
+      *  order line - it puts the returned quantity back into
+      *  stock, reverses its amount out of the customer's balance,
+      *  and marks the whole order RETURNED once every line has
+      *  been returned in full.
+      *-----------------------------------------------------------*
+       METHOD-ID. ReturnOrder.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-LINE-NO                     PIC 9(03) COMP.
+       01  WS-LINE-FOUND-SWITCH            PIC X(01) VALUE "N".
+           88  WS-LINE-FOUND                   VALUE "Y".
+       01  WS-ALL-RETURNED-SWITCH           PIC X(01) VALUE "Y".
+           88  WS-ALL-LINES-RETURNED            VALUE "Y".
+       01  WS-RETURN-AMOUNT                  PIC S9(09)V99.
+       01  WS-CUST-STATUS                     PIC X(02).
+       01  WS-SAVE-STATUS                      PIC X(02).
+       01  WS-CUSTOMER-OBJ                      OBJECT REFERENCE
+                                                 Customer.
+       01  WS-PRODUCT-OBJ                        OBJECT REFERENCE
+                                                  Product.
+       LINKAGE SECTION.
+       01  LS-ORDER-NO                            PIC X(08).
+       01  LS-PRODUCT-ID                           PIC X(06).
+       01  LS-QTY-RETURNED                          PIC 9(05) COMP.
+       01  LS-REASON-CODE                            PIC X(02).
+       01  LS-REASON-TEXT                             PIC X(40).
+       01  LS-STATUS-CODE                             PIC X(02).
+       PROCEDURE DIVISION USING LS-ORDER-NO LS-PRODUCT-ID
+               LS-QTY-RETURNED LS-REASON-CODE LS-REASON-TEXT
+               RETURNING LS-STATUS-CODE.
+           MOVE SPACES TO STD-REASON-TEXT
+           INVOKE SELF "LoadOrder" USING LS-ORDER-NO
+               RETURNING LS-STATUS-CODE
+           IF LS-STATUS-CODE NOT = "00"
+               GO TO 0000-EXIT
+           END-IF
+           IF ORD-STATUS-CANCELLED OR ORD-STATUS-RETURNED
+               SET STD-STATUS-INVALID-ORDER TO TRUE
+               MOVE "ORDER ALREADY CANCELLED OR RETURNED"
+                   TO STD-REASON-TEXT
+               MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+               GO TO 0000-EXIT
+           END-IF
+
+           MOVE "N" TO WS-LINE-FOUND-SWITCH
+           PERFORM 1000-FIND-LINE-BY-PRODUCT
+               VARYING WS-LINE-NO FROM 1 BY 1
+               UNTIL WS-LINE-NO > ORD-LINE-COUNT
+               OR WS-LINE-FOUND
+           IF NOT WS-LINE-FOUND
+               SET STD-STATUS-INVALID-PRODUCT TO TRUE
+               MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+               GO TO 0000-EXIT
+           END-IF
+           IF LS-QTY-RETURNED >
+                   ORD-QTY-ORDERED (WS-LINE-NO)
+                       - ORD-QTY-RETURNED (WS-LINE-NO)
+               SET STD-STATUS-INVALID-PRODUCT TO TRUE
+               MOVE "RETURN QTY EXCEEDS QTY STILL HELD"
+                   TO STD-REASON-TEXT
+               MOVE STD-STATUS-CODE TO LS-STATUS-CODE
+               GO TO 0000-EXIT
+           END-IF
+
+           COMPUTE WS-RETURN-AMOUNT ROUNDED =
+               LS-QTY-RETURNED * ORD-UNIT-PRICE (WS-LINE-NO)
+           ADD LS-QTY-RETURNED TO ORD-QTY-RETURNED (WS-LINE-NO)
+
+           INVOKE Product "NEW" RETURNING WS-PRODUCT-OBJ
+           INVOKE WS-PRODUCT-OBJ "LoadProduct"
+               USING ORD-PRODUCT-ID (WS-LINE-NO)
+               RETURNING WS-CUST-STATUS
+           INVOKE WS-PRODUCT-OBJ "RestoreStock"
+               USING ORD-WAREHOUSE-ID (WS-LINE-NO) LS-QTY-RETURNED
+               RETURNING WS-CUST-STATUS
+
+           COMPUTE WS-RETURN-AMOUNT = WS-RETURN-AMOUNT * -1
+           INVOKE Customer "NEW" RETURNING WS-CUSTOMER-OBJ
+           INVOKE WS-CUSTOMER-OBJ "LoadCustomer" USING ORD-CUST-ID
+               RETURNING WS-CUST-STATUS
+           INVOKE WS-CUSTOMER-OBJ "ApplyOrderAmount"
+               USING WS-RETURN-AMOUNT
+               RETURNING WS-CUST-STATUS
+
+           SET WS-ALL-LINES-RETURNED TO TRUE
+           PERFORM 2000-CHECK-LINE-FULLY-RETURNED
+               VARYING WS-LINE-NO FROM 1 BY 1
+               UNTIL WS-LINE-NO > ORD-LINE-COUNT
+           IF WS-ALL-LINES-RETURNED
+               SET ORD-STATUS-RETURNED TO TRUE
+           END-IF
+
+           INVOKE SELF "SaveOrder" RETURNING WS-SAVE-STATUS
+           SET STD-STATUS-OK TO TRUE
+           MOVE STD-STATUS-CODE TO LS-STATUS-CODE.
+
+       0000-EXIT.
+           MOVE STD-REASON-TEXT TO LS-REASON-TEXT
+           GOBACK.
+
+       1000-FIND-LINE-BY-PRODUCT.
+           IF ORD-PRODUCT-ID (WS-LINE-NO) = LS-PRODUCT-ID
+               SET WS-LINE-FOUND TO TRUE
+           END-IF.
+
+       2000-CHECK-LINE-FULLY-RETURNED.
+           IF ORD-QTY-RETURNED (WS-LINE-NO)
+                   < ORD-QTY-ORDERED (WS-LINE-NO)
+               SET WS-ALL-RETURNED-SWITCH TO "N"
+           END-IF.
+       END METHOD ReturnOrder.
+
+       END OBJECT.
+
+       END CLASS Order.
