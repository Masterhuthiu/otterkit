@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       CLASS-ID. PreferredCustomer INHERITS Customer.
+       AUTHOR. ORDER-PROCESSING-SYSTEMS-GROUP.
+       INSTALLATION. DISTRIBUTION-CENTER-1.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+      *-----------------------------------------------------------*
+      *  PreferredCustomer is a Customer that earns a volume        *
+      *  discount on every order.  It carries no instance data of    *
+      *  its own - CUST-MASTER-RECORD (including CUST-TIER-CODE and   *
+      *  CUST-VOLUME-12MO) and the indexed CUSTMAST/ORDFILE handling    *
+      *  are all inherited from Customer.  Only GetDiscountPercent is    *
+      *  overridden, so Order.TakeOrder gets tiered pricing for a        *
+      *  preferred customer simply by instantiating this class instead   *
+      *  of Customer - nothing else about the order-taking flow changes.  *
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2026-08-08  JPS  Added class, overriding GetDiscountPercent
+      *                    with tiered volume-based discounting.
+      *-----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           CLASS PreferredCustomer.
+           CLASS Customer.
+
+       OBJECT.
+      *-----------------------------------------------------------*
+      *  GetDiscountPercent tiers the discount off trailing
+      *  twelve-month volume.  A preferred customer always gets at
+      *  least the base preferred discount, even in a customer's
+      *  first year, before volume has built up.
+      *-----------------------------------------------------------*
+       METHOD-ID. GetDiscountPercent.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-DISCOUNT-PERCENT          PIC 9(03)V99.
+       PROCEDURE DIVISION RETURNING LS-DISCOUNT-PERCENT.
+           IF CUST-VOLUME-12MO >= 100000.00
+               MOVE 10.00 TO LS-DISCOUNT-PERCENT
+           ELSE
+               IF CUST-VOLUME-12MO >= 50000.00
+                   MOVE 7.50 TO LS-DISCOUNT-PERCENT
+               ELSE
+                   IF CUST-VOLUME-12MO >= 10000.00
+                       MOVE 5.00 TO LS-DISCOUNT-PERCENT
+                   ELSE
+                       MOVE 2.50 TO LS-DISCOUNT-PERCENT
+                   END-IF
+               END-IF
+           END-IF
+           GOBACK.
+       END METHOD GetDiscountPercent.
+
+       END OBJECT.
+
+       END CLASS PreferredCustomer.
