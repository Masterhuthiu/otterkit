@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDWRIT.
+       AUTHOR. ORDER-PROCESSING-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-08.
+      *-----------------------------------------------------------*
+      *  AUDWRIT appends one row to the shared object-mutation      *
+      *  audit trail (AUDITLOG).  It is CALLed from the Customer,    *
+      *  Order and Product class methods any time a stored field     *
+      *  changes, so every mutation is logged the same way            *
+      *  regardless of which class made it.                            *
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2026-08-08  JPS  Initial version - shared audit writer.
+      *-----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS        PIC X(02).
+       01  WS-TODAY-DATE                PIC 9(08).
+       01  WS-NOW-TIME                  PIC 9(06).
+
+       LINKAGE SECTION.
+       01  LS-SOURCE-CLASS              PIC X(12).
+       01  LS-SOURCE-METHOD             PIC X(20).
+       01  LS-OBJECT-KEY                PIC X(08).
+       01  LS-FIELD-NAME                PIC X(20).
+       01  LS-OLD-VALUE                 PIC X(20).
+       01  LS-NEW-VALUE                 PIC X(20).
+
+       PROCEDURE DIVISION USING LS-SOURCE-CLASS LS-SOURCE-METHOD
+               LS-OBJECT-KEY LS-FIELD-NAME LS-OLD-VALUE LS-NEW-VALUE.
+
+       0000-MAINLINE.
+           PERFORM 1000-BUILD-AUDIT-RECORD
+           PERFORM 2000-APPEND-AUDIT-RECORD
+           GOBACK.
+
+       1000-BUILD-AUDIT-RECORD.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-NOW-TIME FROM TIME
+           MOVE WS-TODAY-DATE       TO AUD-TIMESTAMP (1:8)
+           MOVE WS-NOW-TIME         TO AUD-TIMESTAMP (9:6)
+           MOVE LS-SOURCE-CLASS     TO AUD-SOURCE-CLASS
+           MOVE LS-SOURCE-METHOD    TO AUD-SOURCE-METHOD
+           MOVE LS-OBJECT-KEY       TO AUD-OBJECT-KEY
+           MOVE LS-FIELD-NAME       TO AUD-FIELD-NAME
+           MOVE LS-OLD-VALUE        TO AUD-OLD-VALUE
+           MOVE LS-NEW-VALUE        TO AUD-NEW-VALUE
+           MOVE "BATCHUSR"          TO AUD-RUN-USER.
+
+       2000-APPEND-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+       END PROGRAM AUDWRIT.
