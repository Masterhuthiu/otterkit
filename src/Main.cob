@@ -1,30 +1,234 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Main.
+       AUTHOR. ORDER-PROCESSING-SYSTEMS-GROUP.
+       INSTALLATION. DISTRIBUTION-CENTER-1.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+      *-----------------------------------------------------------*
+      *  Main drives the daily order-entry batch run.  It reads       *
+      *  one TRANREC-format transaction per incoming order, hands       *
+      *  each one to a new Order object's TakeOrder method, and          *
+      *  keeps running control totals for the balancing report at          *
+      *  the end of the run.  A TEST parameter runs the whole file           *
+      *  through pricing and credit-checking without posting               *
+      *  anything, and a checkpoint record written every                    *
+      *  WS-CHECKPOINT-INTERVAL transactions lets a failed run be             *
+      *  restarted without reprocessing what already posted.                   *
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2026-08-08  JPS  Rewrote as the transaction-driven order-
+      *                    entry batch run (was three hard-coded
+      *                    Show calls).
+      *   2026-08-08  JPS  Added control-total balancing report.
+      *   2026-08-08  JPS  Added checkpoint/restart support.
+      *   2026-08-08  JPS  Added TEST parameter for a dry-run pass.
+      *-----------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY.
-           CLASS Customer AS "Customer"
-           CLASS Order AS "Order"
-           CLASS Product AS "Product".
+           CLASS Order.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPTREC.
+
        WORKING-STORAGE SECTION.
-       01 CustObj OBJECT REFERENCE Customer.
-       01 OrderObj OBJECT REFERENCE Order.
-       01 ProdObj OBJECT REFERENCE Product.
+       COPY STATCODE.
+       01  WS-TRAN-FILE-STATUS          PIC X(02).
+       01  WS-CKPT-FILE-STATUS          PIC X(02).
+
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+       01  WS-TEST-MODE-SWITCH           PIC X(01) VALUE "N".
+           88  WS-TEST-MODE-ON               VALUE "Y".
+       01  WS-PARM-DATA                  PIC X(80).
+       01  WS-LAST-TRAN-KEY-DONE          PIC X(08) VALUE LOW-VALUES.
+       01  WS-RESTARTING-SWITCH            PIC X(01) VALUE "N".
+           88  WS-RESTARTING                    VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL           PIC 9(03) COMP VALUE 10.
+
+       01  WS-ORDER-OBJ                      OBJECT REFERENCE Order.
+       01  WS-ORDER-STATUS                    PIC X(02).
+       01  WS-ORDER-REASON-TEXT                PIC X(40).
+       COPY ORDREC.
+
+      *-----------------------------------------------------------*
+      *  control totals for the end-of-run balancing report
+      *-----------------------------------------------------------*
+       01  WS-CONTROL-TOTALS.
+           05  WS-TRAN-READ-COUNT          PIC 9(07) COMP VALUE 0.
+           05  WS-TRAN-SKIPPED-COUNT       PIC 9(07) COMP VALUE 0.
+           05  WS-ORDER-POSTED-COUNT       PIC 9(07) COMP VALUE 0.
+           05  WS-ORDER-REJECTED-COUNT     PIC 9(07) COMP VALUE 0.
+           05  WS-BACKORDER-COUNT          PIC 9(07) COMP VALUE 0.
+           05  WS-CREDIT-REJECT-COUNT      PIC 9(07) COMP VALUE 0.
+           05  WS-TOTAL-ORDER-AMOUNT       PIC S9(11)V99 VALUE 0.
 
        PROCEDURE DIVISION.
-           DISPLAY "=== MAIN PROGRAM START ==="
+       0000-MAINLINE.
+           DISPLAY "=== ORDER-ENTRY BATCH RUN START ==="
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-EOF
+           IF NOT WS-TEST-MODE-ON
+               PERFORM 8000-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 9000-PRINT-CONTROL-TOTALS
+           CLOSE TRANSACTION-FILE
+           DISPLAY "=== ORDER-ENTRY BATCH RUN END ==="
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE picks up the TEST parameter, reads any
+      *  checkpoint left by a prior failed run, and opens the
+      *  transaction file.
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-DATA FROM COMMAND-LINE
+           IF WS-PARM-DATA (1:4) = "TEST"
+               SET WS-TEST-MODE-ON TO TRUE
+               DISPLAY "*** TEST MODE - NO ORDERS WILL BE POSTED ***"
+           END-IF
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+               MOVE CKP-LAST-TRAN-KEY TO WS-LAST-TRAN-KEY-DONE
+               SET WS-RESTARTING TO TRUE
+               DISPLAY "RESTARTING AFTER TRANSACTION "
+                   WS-LAST-TRAN-KEY-DONE
+           END-IF
+           CLOSE CHECKPOINT-FILE
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN TRANFILE - STATUS "
+                   WS-TRAN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1100-READ-TRANSACTION.
+
+       1100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      *  2000-PROCESS-TRANSACTIONS skips anything a prior run
+      *  already posted (its key is not past the checkpoint key),
+      *  otherwise hands the transaction to 3000-TAKE-ORDER and
+      *  checkpoints every WS-CHECKPOINT-INTERVAL transactions.
+      *-----------------------------------------------------------*
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-TRAN-READ-COUNT
+           IF WS-RESTARTING AND TRAN-KEY NOT > WS-LAST-TRAN-KEY-DONE
+               ADD 1 TO WS-TRAN-SKIPPED-COUNT
+           ELSE
+               PERFORM 3000-TAKE-ORDER
+               IF NOT WS-TEST-MODE-ON
+                   MOVE TRAN-KEY TO WS-LAST-TRAN-KEY-DONE
+                   IF FUNCTION MOD (WS-TRAN-READ-COUNT
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM 8000-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 1100-READ-TRANSACTION.
 
-           INVOKE Customer "NEW" RETURNING CustObj
-           INVOKE CustObj "Show"
+      *-----------------------------------------------------------*
+      *  3000-TAKE-ORDER invokes a fresh Order object per
+      *  transaction and rolls its outcome into the control totals.
+      *-----------------------------------------------------------*
+       3000-TAKE-ORDER.
+           INVOKE Order "NEW" RETURNING WS-ORDER-OBJ
+           INVOKE WS-ORDER-OBJ "TakeOrder"
+               USING ORDER-TRANSACTION-RECORD WS-TEST-MODE-SWITCH
+                   WS-ORDER-REASON-TEXT
+               RETURNING WS-ORDER-STATUS
+           MOVE WS-ORDER-STATUS TO STD-STATUS-CODE
 
-           INVOKE Order "NEW" RETURNING OrderObj
-           INVOKE OrderObj "Show"
+      *    A backordered or insufficient-stock line still means the
+      *    order itself was posted and billed - only an order that
+      *    never got written at all (credit limit, invalid order,
+      *    etc.) counts as rejected.
+           IF STD-STATUS-OK OR STD-STATUS-BACKORDERED
+                   OR STD-STATUS-INSUF-STOCK
+               IF NOT WS-TEST-MODE-ON
+                   ADD 1 TO WS-ORDER-POSTED-COUNT
+                   INVOKE WS-ORDER-OBJ "GetOrderData" USING
+                       ORDER-RECORD
+                   ADD ORD-ORDER-TOTAL TO WS-TOTAL-ORDER-AMOUNT
+                   IF STD-STATUS-BACKORDERED OR STD-STATUS-INSUF-STOCK
+                       ADD 1 TO WS-BACKORDER-COUNT
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO WS-ORDER-REJECTED-COUNT
+               DISPLAY "ORDER REJECTED: " TRAN-KEY " - "
+                   WS-ORDER-REASON-TEXT
+               IF STD-STATUS-OVER-CREDIT-LIMIT
+                   ADD 1 TO WS-CREDIT-REJECT-COUNT
+               END-IF
+           END-IF.
 
-           INVOKE Product "NEW" RETURNING ProdObj
-           INVOKE ProdObj "Show"
+      *-----------------------------------------------------------*
+      *  8000-WRITE-CHECKPOINT rewrites CHKPTFIL from scratch with
+      *  the key of the last transaction taken to completion - the
+      *  file only ever holds the one most recent checkpoint.
+      *-----------------------------------------------------------*
+       8000-WRITE-CHECKPOINT.
+           MOVE WS-LAST-TRAN-KEY-DONE TO CKP-LAST-TRAN-KEY
+           MOVE WS-TRAN-READ-COUNT TO CKP-TRAN-COUNT
+           ACCEPT CKP-TIMESTAMP (1:8) FROM DATE YYYYMMDD
+           ACCEPT CKP-TIMESTAMP (9:6) FROM TIME
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN CHKPTFIL FOR CHECKPOINT - "
+                   "STATUS " WS-CKPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "CHECKPOINT WRITE FAILED - STATUS "
+                   WS-CKPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
 
-           DISPLAY "=== MAIN PROGRAM END ==="
-           STOP RUN.
\ No newline at end of file
+      *-----------------------------------------------------------*
+      *  9000-PRINT-CONTROL-TOTALS is the end-of-run balancing
+      *  report - transaction counts must tie back to the Daily
+      *  Sales Register for the same run.
+      *-----------------------------------------------------------*
+       9000-PRINT-CONTROL-TOTALS.
+           DISPLAY "===== ORDER-ENTRY RUN CONTROL TOTALS ====="
+           DISPLAY "TRANSACTIONS READ ......: " WS-TRAN-READ-COUNT
+           DISPLAY "TRANSACTIONS SKIPPED ....: " WS-TRAN-SKIPPED-COUNT
+           DISPLAY "ORDERS POSTED ...........: " WS-ORDER-POSTED-COUNT
+           DISPLAY "ORDERS REJECTED .........: "
+               WS-ORDER-REJECTED-COUNT
+           DISPLAY "  CREDIT LIMIT REJECTS ..: " WS-CREDIT-REJECT-COUNT
+           DISPLAY "  LINES BACKORDERED .....: " WS-BACKORDER-COUNT
+           DISPLAY "TOTAL ORDER AMOUNT ......: " WS-TOTAL-ORDER-AMOUNT
+           IF WS-TEST-MODE-ON
+               DISPLAY "*** THIS WAS A TEST-MODE RUN - NOTHING WAS"
+                   " POSTED ***"
+           END-IF.
