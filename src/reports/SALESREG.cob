@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESREG.
+       AUTHOR. ORDER-PROCESSING-SYSTEMS-GROUP.
+       INSTALLATION. DISTRIBUTION-CENTER-1.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+      *-----------------------------------------------------------*
+      *  SALESREG prints the Daily Sales Register - every posted  *
+      *  order dated the run date (or a date passed as a COMMAND- *
+      *  LINE parameter), subtotalled by customer and by product, *
+      *  with a grand total for the day.                          *
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2026-08-08  JPS  Added program.
+      *-----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-MASTER-FILE ASSIGN TO "ORDFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORD-ORDER-NO
+               FILE STATUS IS WS-ORD-FILE-STATUS.
+           SELECT REGISTER-FILE ASSIGN TO "SALESRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-MASTER-FILE.
+       COPY ORDREC.
+
+       FD  REGISTER-FILE.
+       01  RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY STATCODE.
+       01  WS-ORD-FILE-STATUS           PIC X(02).
+       01  WS-RPT-FILE-STATUS           PIC X(02).
+
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+       01  WS-PARM-DATA                 PIC X(80).
+       01  WS-REPORT-DATE                PIC 9(08).
+
+       01  WS-GRAND-ORDER-COUNT           PIC 9(07) COMP VALUE 0.
+       01  WS-GRAND-TOTAL-AMOUNT           PIC S9(11)V99 VALUE 0.
+
+       01  WS-CUST-TOTAL-COUNT               PIC 9(04) COMP VALUE 0.
+       01  WS-CUST-TOTALS.
+           05  WS-CT-ENTRY OCCURS 500 TIMES INDEXED BY WS-CT-IDX.
+               10  WS-CT-CUST-ID              PIC X(06).
+               10  WS-CT-ORDER-COUNT          PIC 9(05) COMP.
+               10  WS-CT-AMOUNT               PIC S9(09)V99.
+
+       01  WS-PROD-TOTAL-COUNT               PIC 9(04) COMP VALUE 0.
+       01  WS-PROD-TOTALS.
+           05  WS-PT-ENTRY OCCURS 500 TIMES INDEXED BY WS-PT-IDX.
+               10  WS-PT-PRODUCT-ID           PIC X(06).
+               10  WS-PT-QTY-SOLD             PIC 9(07) COMP.
+               10  WS-PT-AMOUNT               PIC S9(09)V99.
+
+       01  WS-FOUND-SWITCH                PIC X(01).
+           88  WS-ENTRY-FOUND                    VALUE "Y".
+
+       01  WS-AMOUNT-EDIT                  PIC Z,ZZZ,ZZ9.99-.
+       01  WS-QTY-EDIT                      PIC ZZZ,ZZ9.
+       01  WS-COUNT-EDIT                     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-ORDERS
+               UNTIL WS-EOF
+           PERFORM 3000-PRINT-REGISTER
+           CLOSE ORDER-MASTER-FILE REGISTER-FILE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-PARM-DATA FROM COMMAND-LINE
+           IF WS-PARM-DATA (1:8) IS NUMERIC AND WS-PARM-DATA (1:8)
+                   NOT = "00000000"
+               MOVE WS-PARM-DATA (1:8) TO WS-REPORT-DATE
+           ELSE
+               ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+           END-IF
+
+           OPEN INPUT ORDER-MASTER-FILE
+           IF WS-ORD-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN ORDFILE - STATUS "
+                   WS-ORD-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REGISTER-FILE
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN SALESRPT - STATUS "
+                   WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1100-READ-ORDER.
+
+       1100-READ-ORDER.
+           READ ORDER-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      *  2000-ACCUMULATE-ORDERS keeps every posted order dated the
+      *  report date, rolling its amount into the customer total,
+      *  every line's quantity/amount into the product total, and
+      *  the order into the grand total.
+      *-----------------------------------------------------------*
+       2000-ACCUMULATE-ORDERS.
+           IF ORD-STATUS-POSTED AND ORD-ORDER-DATE = WS-REPORT-DATE
+               ADD 1 TO WS-GRAND-ORDER-COUNT
+               ADD ORD-ORDER-TOTAL TO WS-GRAND-TOTAL-AMOUNT
+               PERFORM 2100-ADD-CUSTOMER-TOTAL
+               PERFORM 2200-ADD-PRODUCT-TOTAL
+                   VARYING ORD-LINE-IDX FROM 1 BY 1
+                   UNTIL ORD-LINE-IDX > ORD-LINE-COUNT
+           END-IF
+           PERFORM 1100-READ-ORDER.
+
+       2100-ADD-CUSTOMER-TOTAL.
+           MOVE "N" TO WS-FOUND-SWITCH
+           PERFORM 2110-FIND-CUSTOMER-TOTAL
+               VARYING WS-CT-IDX FROM 1 BY 1
+               UNTIL WS-CT-IDX > WS-CUST-TOTAL-COUNT
+               OR WS-ENTRY-FOUND
+           IF NOT WS-ENTRY-FOUND
+               ADD 1 TO WS-CUST-TOTAL-COUNT
+               SET WS-CT-IDX TO WS-CUST-TOTAL-COUNT
+               MOVE ORD-CUST-ID TO WS-CT-CUST-ID (WS-CT-IDX)
+               MOVE 0 TO WS-CT-ORDER-COUNT (WS-CT-IDX)
+               MOVE 0 TO WS-CT-AMOUNT (WS-CT-IDX)
+           END-IF
+           ADD 1 TO WS-CT-ORDER-COUNT (WS-CT-IDX)
+           ADD ORD-ORDER-TOTAL TO WS-CT-AMOUNT (WS-CT-IDX).
+
+       2110-FIND-CUSTOMER-TOTAL.
+           IF WS-CT-CUST-ID (WS-CT-IDX) = ORD-CUST-ID
+               SET WS-ENTRY-FOUND TO TRUE
+           END-IF.
+
+       2200-ADD-PRODUCT-TOTAL.
+           MOVE "N" TO WS-FOUND-SWITCH
+           PERFORM 2210-FIND-PRODUCT-TOTAL
+               VARYING WS-PT-IDX FROM 1 BY 1
+               UNTIL WS-PT-IDX > WS-PROD-TOTAL-COUNT
+               OR WS-ENTRY-FOUND
+           IF NOT WS-ENTRY-FOUND
+               ADD 1 TO WS-PROD-TOTAL-COUNT
+               SET WS-PT-IDX TO WS-PROD-TOTAL-COUNT
+               MOVE ORD-PRODUCT-ID (ORD-LINE-IDX)
+                   TO WS-PT-PRODUCT-ID (WS-PT-IDX)
+               MOVE 0 TO WS-PT-QTY-SOLD (WS-PT-IDX)
+               MOVE 0 TO WS-PT-AMOUNT (WS-PT-IDX)
+           END-IF
+           ADD ORD-QTY-ORDERED (ORD-LINE-IDX)
+               TO WS-PT-QTY-SOLD (WS-PT-IDX)
+           ADD ORD-EXTENDED-AMOUNT (ORD-LINE-IDX)
+               TO WS-PT-AMOUNT (WS-PT-IDX).
+
+       2210-FIND-PRODUCT-TOTAL.
+           IF WS-PT-PRODUCT-ID (WS-PT-IDX)
+                   = ORD-PRODUCT-ID (ORD-LINE-IDX)
+               SET WS-ENTRY-FOUND TO TRUE
+           END-IF.
+
+      *-----------------------------------------------------------*
+      *  3000-PRINT-REGISTER writes the report - header, customer
+      *  subtotals, product subtotals, then the day's grand total.
+      *-----------------------------------------------------------*
+       3000-PRINT-REGISTER.
+           MOVE SPACES TO RPT-LINE
+           STRING "DAILY SALES REGISTER FOR " WS-REPORT-DATE
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING "BY CUSTOMER" DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 3100-PRINT-CUSTOMER-LINE
+               VARYING WS-CT-IDX FROM 1 BY 1
+               UNTIL WS-CT-IDX > WS-CUST-TOTAL-COUNT
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "BY PRODUCT" DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 3200-PRINT-PRODUCT-LINE
+               VARYING WS-PT-IDX FROM 1 BY 1
+               UNTIL WS-PT-IDX > WS-PROD-TOTAL-COUNT
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-GRAND-ORDER-COUNT TO WS-COUNT-EDIT
+           MOVE WS-GRAND-TOTAL-AMOUNT TO WS-AMOUNT-EDIT
+           MOVE SPACES TO RPT-LINE
+           STRING "GRAND TOTAL  ORDERS " WS-COUNT-EDIT
+               "  AMOUNT " WS-AMOUNT-EDIT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       3100-PRINT-CUSTOMER-LINE.
+           MOVE WS-CT-ORDER-COUNT (WS-CT-IDX) TO WS-COUNT-EDIT
+           MOVE WS-CT-AMOUNT (WS-CT-IDX) TO WS-AMOUNT-EDIT
+           MOVE SPACES TO RPT-LINE
+           STRING "  CUSTOMER " WS-CT-CUST-ID (WS-CT-IDX)
+               "  ORDERS " WS-COUNT-EDIT
+               "  AMOUNT " WS-AMOUNT-EDIT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       3200-PRINT-PRODUCT-LINE.
+           MOVE WS-PT-QTY-SOLD (WS-PT-IDX) TO WS-QTY-EDIT
+           MOVE WS-PT-AMOUNT (WS-PT-IDX) TO WS-AMOUNT-EDIT
+           MOVE SPACES TO RPT-LINE
+           STRING "  PRODUCT " WS-PT-PRODUCT-ID (WS-PT-IDX)
+               "  QTY " WS-QTY-EDIT
+               "  AMOUNT " WS-AMOUNT-EDIT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
