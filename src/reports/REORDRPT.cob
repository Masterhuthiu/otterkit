@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORDRPT.
+       AUTHOR. ORDER-PROCESSING-SYSTEMS-GROUP.
+       INSTALLATION. DISTRIBUTION-CENTER-1.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+      *-----------------------------------------------------------*
+      *  REORDRPT scans every product on PRODMAST and, for each     *
+      *  one Product.CheckReorder says has fallen below its          *
+      *  reorder point, prints a purchasing-suggestion line          *
+      *  showing the total on-hand quantity and how far short of      *
+      *  the reorder point it is.                                      *
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2026-08-08  JPS  Added program.
+      *-----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           CLASS Product.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-SCAN-FILE ASSIGN TO "PRODMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SCAN-PROD-ID
+               FILE STATUS IS WS-SCAN-FILE-STATUS.
+           SELECT REGISTER-FILE ASSIGN TO "REORDRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-SCAN-FILE.
+       COPY PRODREC REPLACING PROD-MASTER-RECORD BY SCAN-PRODUCT-RECORD
+                              PROD-ID BY SCAN-PROD-ID.
+
+       FD  REGISTER-FILE.
+       01  RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY STATCODE.
+       01  WS-SCAN-FILE-STATUS          PIC X(02).
+       01  WS-RPT-FILE-STATUS           PIC X(02).
+
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+
+       01  WS-PRODUCT-OBJ                OBJECT REFERENCE Product.
+       01  WS-PROD-STATUS                PIC X(02).
+       01  WS-TOTAL-ON-HAND              PIC S9(08) COMP.
+       01  WS-SHORTFALL                  PIC S9(08) COMP.
+
+       01  WS-BELOW-REORDER-SWITCH        PIC X(01).
+           88  WS-IS-BELOW-REORDER            VALUE "Y".
+
+       01  WS-SUGGESTION-COUNT            PIC 9(05) COMP VALUE 0.
+
+       01  WS-ON-HAND-EDIT                PIC -(7)9.
+       01  WS-REORDER-EDIT                 PIC -(5)9.
+       01  WS-SHORT-EDIT                    PIC -(7)9.
+       01  WS-SUGGESTION-COUNT-EDIT          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-PRODUCTS
+               UNTIL WS-EOF
+           PERFORM 3000-PRINT-TRAILER
+           CLOSE PRODUCT-SCAN-FILE REGISTER-FILE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PRODUCT-SCAN-FILE
+           IF WS-SCAN-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PRODMAST - STATUS "
+                   WS-SCAN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REGISTER-FILE
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN REORDRPT - STATUS "
+                   WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE SPACES TO RPT-LINE
+           STRING "LOW-STOCK / REORDER-SUGGESTION REPORT"
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-READ-PRODUCT.
+
+       1100-READ-PRODUCT.
+           READ PRODUCT-SCAN-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      *  2000-CHECK-PRODUCTS loads the scanned product into a
+      *  real Product object and asks CheckReorder whether it has
+      *  fallen below its reorder point - the same business rule
+      *  IssueStock already relies on to create a backorder.
+      *-----------------------------------------------------------*
+       2000-CHECK-PRODUCTS.
+           INVOKE Product "NEW" RETURNING WS-PRODUCT-OBJ
+           INVOKE WS-PRODUCT-OBJ "LoadProduct" USING SCAN-PROD-ID
+               RETURNING WS-PROD-STATUS
+
+           IF WS-PROD-STATUS = "00"
+               INVOKE WS-PRODUCT-OBJ "CheckReorder"
+                   RETURNING WS-BELOW-REORDER-SWITCH
+               IF WS-IS-BELOW-REORDER
+                   PERFORM 2100-PRINT-SUGGESTION-LINE
+               END-IF
+           END-IF
+           PERFORM 1100-READ-PRODUCT.
+
+       2100-PRINT-SUGGESTION-LINE.
+           ADD 1 TO WS-SUGGESTION-COUNT
+           MOVE 0 TO WS-TOTAL-ON-HAND
+           PERFORM 2110-ADD-WAREHOUSE-QTY
+               VARYING PROD-WHSE-IDX FROM 1 BY 1
+               UNTIL PROD-WHSE-IDX > PROD-WHSE-COUNT
+
+           COMPUTE WS-SHORTFALL = PROD-REORDER-POINT - WS-TOTAL-ON-HAND
+           MOVE WS-TOTAL-ON-HAND TO WS-ON-HAND-EDIT
+           MOVE PROD-REORDER-POINT TO WS-REORDER-EDIT
+           MOVE WS-SHORTFALL TO WS-SHORT-EDIT
+
+           MOVE SPACES TO RPT-LINE
+           STRING "PRODUCT " SCAN-PROD-ID
+               "  " PROD-DESCRIPTION
+               "  ON-HAND " WS-ON-HAND-EDIT
+               "  REORDER-POINT " WS-REORDER-EDIT
+               "  SHORT " WS-SHORT-EDIT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       2110-ADD-WAREHOUSE-QTY.
+           ADD PROD-QTY-ON-HAND (PROD-WHSE-IDX) TO WS-TOTAL-ON-HAND.
+
+       3000-PRINT-TRAILER.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-SUGGESTION-COUNT TO WS-SUGGESTION-COUNT-EDIT
+           MOVE SPACES TO RPT-LINE
+           STRING "PRODUCTS BELOW REORDER POINT: "
+               WS-SUGGESTION-COUNT-EDIT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
