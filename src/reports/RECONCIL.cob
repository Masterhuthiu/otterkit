@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR. ORDER-PROCESSING-SYSTEMS-GROUP.
+       INSTALLATION. DISTRIBUTION-CENTER-1.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+      *-----------------------------------------------------------*
+      *  RECONCIL cross-checks two independent pictures of how
+      *  much stock left the warehouse for open/posted/returned
+      *  orders: the quantity the order file says each product is
+      *  still holding (ORD-QTY-ORDERED less ORD-QTY-RETURNED,
+      *  over every order that was never cancelled) against the
+      *  net PROD-QTY-ON-HAND movement the audit trail recorded
+      *  for that same product's IssueStock/RestoreStock calls.
+      *  A line IssueStock backorders holds the full ordered
+      *  quantity on the order side while only decrementing on-
+      *  hand by what it actually had to give, so an open BACKORD
+      *  record's shortfall is netted out of the variance below -
+      *  it is exactly the gap a genuine backorder leaves between
+      *  the two pictures until the backorder is filled.  Any
+      *  product where the two still do not net to zero after
+      *  that is printed as a variance - it means an order
+      *  mutation happened without the matching audit entry, or
+      *  vice versa.
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2026-08-08  JPS  Added program.
+      *   2026-08-08  JPS  Netted open BACKORD shortfall quantities
+      *                    out of the variance so a backordered line
+      *                    does not read as a permanent variance.
+      *-----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-MASTER-FILE ASSIGN TO "ORDFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORD-ORDER-NO
+               FILE STATUS IS WS-ORD-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+           SELECT BACKORDER-FILE ASSIGN TO "BACKORD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BKO-FILE-STATUS.
+           SELECT REGISTER-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-MASTER-FILE.
+       COPY ORDREC.
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITREC.
+
+       FD  BACKORDER-FILE.
+       COPY BACKORD.
+
+       FD  REGISTER-FILE.
+       01  RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY STATCODE.
+       01  WS-ORD-FILE-STATUS           PIC X(02).
+       01  WS-AUD-FILE-STATUS           PIC X(02).
+       01  WS-BKO-FILE-STATUS           PIC X(02).
+       01  WS-RPT-FILE-STATUS           PIC X(02).
+
+       01  WS-ORD-EOF-SWITCH            PIC X(01) VALUE "N".
+           88  WS-ORD-EOF                   VALUE "Y".
+       01  WS-AUD-EOF-SWITCH            PIC X(01) VALUE "N".
+           88  WS-AUD-EOF                   VALUE "Y".
+       01  WS-BKO-EOF-SWITCH            PIC X(01) VALUE "N".
+           88  WS-BKO-EOF                   VALUE "Y".
+
+       01  WS-FOUND-SWITCH               PIC X(01).
+           88  WS-ENTRY-FOUND                 VALUE "Y".
+
+       01  WS-MOVEMENT-COUNT             PIC 9(04) COMP VALUE 0.
+       01  WS-MOVEMENT-TOTALS.
+           05  WS-MV-ENTRY OCCURS 500 TIMES INDEXED BY WS-MV-IDX.
+               10  WS-MV-PRODUCT-ID          PIC X(06).
+               10  WS-MV-ORDER-HELD          PIC S9(08) COMP.
+               10  WS-MV-AUDIT-NET           PIC S9(08) COMP.
+               10  WS-MV-OPEN-BKO-QTY        PIC S9(08) COMP.
+
+       01  WS-AUD-OLD-TEXT                PIC X(07).
+       01  WS-AUD-OLD-EDIT REDEFINES WS-AUD-OLD-TEXT PIC -(6)9.
+       01  WS-AUD-OLD-NUM                 PIC S9(07) COMP.
+
+       01  WS-AUD-NEW-TEXT                PIC X(07).
+       01  WS-AUD-NEW-EDIT REDEFINES WS-AUD-NEW-TEXT PIC -(6)9.
+       01  WS-AUD-NEW-NUM                  PIC S9(07) COMP.
+
+       01  WS-AUD-DELTA                    PIC S9(08) COMP.
+       01  WS-VARIANCE-AMOUNT               PIC S9(08) COMP.
+       01  WS-VARIANCE-COUNT                PIC 9(05) COMP VALUE 0.
+
+       01  WS-HELD-EDIT                     PIC -(7)9.
+       01  WS-NET-EDIT                       PIC -(7)9.
+       01  WS-OPEN-BKO-EDIT                   PIC -(7)9.
+       01  WS-VARIANCE-EDIT                   PIC -(7)9.
+       01  WS-COUNT-EDIT                       PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-ORDER-HOLDINGS
+               UNTIL WS-ORD-EOF
+           PERFORM 3000-ACCUMULATE-AUDIT-MOVEMENT
+               UNTIL WS-AUD-EOF
+           PERFORM 3500-ACCUMULATE-BACKORDER-SHORTFALL
+               UNTIL WS-BKO-EOF
+           PERFORM 4000-PRINT-VARIANCES
+           CLOSE ORDER-MASTER-FILE AUDIT-LOG-FILE BACKORDER-FILE
+               REGISTER-FILE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ORDER-MASTER-FILE
+           IF WS-ORD-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN ORDFILE - STATUS "
+                   WS-ORD-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT AUDIT-LOG-FILE
+           IF WS-AUD-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN AUDITLOG - STATUS "
+                   WS-AUD-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT BACKORDER-FILE
+           IF WS-BKO-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN BACKORD - STATUS "
+                   WS-BKO-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REGISTER-FILE
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN RECONRPT - STATUS "
+                   WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE SPACES TO RPT-LINE
+           STRING "ORDER / INVENTORY RECONCILIATION REPORT"
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-READ-ORDER
+           PERFORM 1200-READ-AUDIT-RECORD
+           PERFORM 1300-READ-BACKORDER.
+
+       1100-READ-ORDER.
+           READ ORDER-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-ORD-EOF TO TRUE
+           END-READ.
+
+       1200-READ-AUDIT-RECORD.
+           READ AUDIT-LOG-FILE
+               AT END
+                   SET WS-AUD-EOF TO TRUE
+           END-READ.
+
+       1300-READ-BACKORDER.
+           READ BACKORDER-FILE
+               AT END
+                   SET WS-BKO-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      *  2000-ACCUMULATE-ORDER-HOLDINGS rolls every line of every
+      *  order that was never cancelled into how much of that
+      *  product the order is still holding (ordered less
+      *  returned) - a cancelled order's lines were fully restored
+      *  to stock by CancelOrder, so they contribute nothing here.
+      *-----------------------------------------------------------*
+       2000-ACCUMULATE-ORDER-HOLDINGS.
+           IF NOT ORD-STATUS-CANCELLED
+               PERFORM 2100-ADD-LINE-HOLDING
+                   VARYING ORD-LINE-IDX FROM 1 BY 1
+                   UNTIL ORD-LINE-IDX > ORD-LINE-COUNT
+           END-IF
+           PERFORM 1100-READ-ORDER.
+
+       2100-ADD-LINE-HOLDING.
+           PERFORM 2110-FIND-OR-ADD-MOVEMENT-ENTRY
+           ADD ORD-QTY-ORDERED (ORD-LINE-IDX)
+               TO WS-MV-ORDER-HELD (WS-MV-IDX)
+           SUBTRACT ORD-QTY-RETURNED (ORD-LINE-IDX)
+               FROM WS-MV-ORDER-HELD (WS-MV-IDX).
+
+       2110-FIND-OR-ADD-MOVEMENT-ENTRY.
+           MOVE "N" TO WS-FOUND-SWITCH
+           PERFORM 2120-FIND-MOVEMENT-ENTRY
+               VARYING WS-MV-IDX FROM 1 BY 1
+               UNTIL WS-MV-IDX > WS-MOVEMENT-COUNT
+               OR WS-ENTRY-FOUND
+           IF NOT WS-ENTRY-FOUND
+               ADD 1 TO WS-MOVEMENT-COUNT
+               SET WS-MV-IDX TO WS-MOVEMENT-COUNT
+               MOVE ORD-PRODUCT-ID (ORD-LINE-IDX)
+                   TO WS-MV-PRODUCT-ID (WS-MV-IDX)
+               MOVE 0 TO WS-MV-ORDER-HELD (WS-MV-IDX)
+               MOVE 0 TO WS-MV-AUDIT-NET (WS-MV-IDX)
+               MOVE 0 TO WS-MV-OPEN-BKO-QTY (WS-MV-IDX)
+           END-IF.
+
+       2120-FIND-MOVEMENT-ENTRY.
+           IF WS-MV-PRODUCT-ID (WS-MV-IDX)
+                   = ORD-PRODUCT-ID (ORD-LINE-IDX)
+               SET WS-ENTRY-FOUND TO TRUE
+           END-IF.
+
+      *-----------------------------------------------------------*
+      *  3000-ACCUMULATE-AUDIT-MOVEMENT rolls every PRODUCT audit
+      *  entry for PROD-QTY-ON-HAND into that product's net on-
+      *  hand movement (new value less old value).
+      *-----------------------------------------------------------*
+       3000-ACCUMULATE-AUDIT-MOVEMENT.
+           IF AUD-SOURCE-CLASS = "PRODUCT"
+                   AND AUD-FIELD-NAME = "PROD-QTY-ON-HAND"
+               PERFORM 3100-ADD-AUDIT-ENTRY
+           END-IF
+           PERFORM 1200-READ-AUDIT-RECORD.
+
+       3100-ADD-AUDIT-ENTRY.
+           MOVE AUD-OLD-VALUE (1:7) TO WS-AUD-OLD-TEXT
+           MOVE AUD-NEW-VALUE (1:7) TO WS-AUD-NEW-TEXT
+           MOVE WS-AUD-OLD-EDIT TO WS-AUD-OLD-NUM
+           MOVE WS-AUD-NEW-EDIT TO WS-AUD-NEW-NUM
+           COMPUTE WS-AUD-DELTA = WS-AUD-NEW-NUM - WS-AUD-OLD-NUM
+
+           MOVE "N" TO WS-FOUND-SWITCH
+           PERFORM 3110-FIND-AUDIT-ENTRY
+               VARYING WS-MV-IDX FROM 1 BY 1
+               UNTIL WS-MV-IDX > WS-MOVEMENT-COUNT
+               OR WS-ENTRY-FOUND
+           IF NOT WS-ENTRY-FOUND
+               ADD 1 TO WS-MOVEMENT-COUNT
+               SET WS-MV-IDX TO WS-MOVEMENT-COUNT
+               MOVE AUD-OBJECT-KEY TO WS-MV-PRODUCT-ID (WS-MV-IDX)
+               MOVE 0 TO WS-MV-ORDER-HELD (WS-MV-IDX)
+               MOVE 0 TO WS-MV-AUDIT-NET (WS-MV-IDX)
+               MOVE 0 TO WS-MV-OPEN-BKO-QTY (WS-MV-IDX)
+           END-IF
+           ADD WS-AUD-DELTA TO WS-MV-AUDIT-NET (WS-MV-IDX).
+
+       3110-FIND-AUDIT-ENTRY.
+           IF WS-MV-PRODUCT-ID (WS-MV-IDX) = AUD-OBJECT-KEY
+               SET WS-ENTRY-FOUND TO TRUE
+           END-IF.
+
+      *-----------------------------------------------------------*
+      *  3500-ACCUMULATE-BACKORDER-SHORTFALL rolls every still-open
+      *  BACKORD record's shortfall quantity into that product's
+      *  running total, so 4100 can net it out of the variance -
+      *  the shortfall is exactly the gap an unfilled backorder
+      *  leaves between the order-held and audit-net pictures.
+      *-----------------------------------------------------------*
+       3500-ACCUMULATE-BACKORDER-SHORTFALL.
+           IF BKO-STATUS-OPEN
+               PERFORM 3510-ADD-BACKORDER-ENTRY
+           END-IF
+           PERFORM 1300-READ-BACKORDER.
+
+       3510-ADD-BACKORDER-ENTRY.
+           MOVE "N" TO WS-FOUND-SWITCH
+           PERFORM 3520-FIND-BACKORDER-ENTRY
+               VARYING WS-MV-IDX FROM 1 BY 1
+               UNTIL WS-MV-IDX > WS-MOVEMENT-COUNT
+               OR WS-ENTRY-FOUND
+           IF NOT WS-ENTRY-FOUND
+               ADD 1 TO WS-MOVEMENT-COUNT
+               SET WS-MV-IDX TO WS-MOVEMENT-COUNT
+               MOVE BKO-PRODUCT-ID TO WS-MV-PRODUCT-ID (WS-MV-IDX)
+               MOVE 0 TO WS-MV-ORDER-HELD (WS-MV-IDX)
+               MOVE 0 TO WS-MV-AUDIT-NET (WS-MV-IDX)
+               MOVE 0 TO WS-MV-OPEN-BKO-QTY (WS-MV-IDX)
+           END-IF
+           ADD BKO-QTY-SHORT TO WS-MV-OPEN-BKO-QTY (WS-MV-IDX).
+
+       3520-FIND-BACKORDER-ENTRY.
+           IF WS-MV-PRODUCT-ID (WS-MV-IDX) = BKO-PRODUCT-ID
+               SET WS-ENTRY-FOUND TO TRUE
+           END-IF.
+
+      *-----------------------------------------------------------*
+      *  4000-PRINT-VARIANCES prints one line per product whose
+      *  order-holding and audit-net-movement do not net to zero.
+      *-----------------------------------------------------------*
+       4000-PRINT-VARIANCES.
+           PERFORM 4100-PRINT-VARIANCE-LINE
+               VARYING WS-MV-IDX FROM 1 BY 1
+               UNTIL WS-MV-IDX > WS-MOVEMENT-COUNT
+
+           MOVE WS-VARIANCE-COUNT TO WS-COUNT-EDIT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "PRODUCTS WITH VARIANCES: " WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       4100-PRINT-VARIANCE-LINE.
+           COMPUTE WS-VARIANCE-AMOUNT =
+               WS-MV-AUDIT-NET (WS-MV-IDX)
+               + WS-MV-ORDER-HELD (WS-MV-IDX)
+               - WS-MV-OPEN-BKO-QTY (WS-MV-IDX)
+           IF WS-VARIANCE-AMOUNT NOT = 0
+               ADD 1 TO WS-VARIANCE-COUNT
+               MOVE WS-MV-ORDER-HELD (WS-MV-IDX) TO WS-HELD-EDIT
+               MOVE WS-MV-AUDIT-NET (WS-MV-IDX) TO WS-NET-EDIT
+               MOVE WS-MV-OPEN-BKO-QTY (WS-MV-IDX) TO WS-OPEN-BKO-EDIT
+               MOVE WS-VARIANCE-AMOUNT TO WS-VARIANCE-EDIT
+               MOVE SPACES TO RPT-LINE
+               STRING "PRODUCT " WS-MV-PRODUCT-ID (WS-MV-IDX)
+                   "  ORDER-HELD " WS-HELD-EDIT
+                   "  AUDIT-NET " WS-NET-EDIT
+                   "  OPEN-BACKORDER " WS-OPEN-BKO-EDIT
+                   "  VARIANCE " WS-VARIANCE-EDIT
+                   DELIMITED BY SIZE INTO RPT-LINE
+               WRITE RPT-LINE
+           END-IF.
