@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANVAL.
+       AUTHOR. ORDER-PROCESSING-SYSTEMS-GROUP.
+       INSTALLATION. DISTRIBUTION-CENTER-1.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+      *-----------------------------------------------------------*
+      *  TRANVAL scans TRANFILE ahead of the Main order-posting
+      *  step and rejects the whole run before anything is ever
+      *  priced or posted if any transaction is structurally
+      *  unusable - a blank key, a blank customer, a non-numeric
+      *  order date, a line count out of range, or a line with a
+      *  blank product/warehouse ID or a zero/blank quantity.  Any
+      *  one bad transaction sets a non-zero return code so the
+      *  JCL's COND=(0,LT,STEP010) keeps Main and every report step
+      *  behind it from ever running against a file with garbage
+      *  in it.
+      *-----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   2026-08-08  JPS  Added program.
+      *-----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT REGISTER-FILE ASSIGN TO "TRANRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  REGISTER-FILE.
+       01  RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS          PIC X(02).
+       01  WS-RPT-FILE-STATUS           PIC X(02).
+
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+
+       01  WS-ERROR-SWITCH               PIC X(01).
+           88  WS-TRAN-HAS-ERROR             VALUE "Y".
+
+       01  WS-TRAN-COUNT                 PIC 9(07) COMP VALUE 0.
+       01  WS-ERROR-COUNT                PIC 9(07) COMP VALUE 0.
+       01  WS-TRAN-COUNT-EDIT             PIC ZZZZZZ9.
+       01  WS-ERROR-COUNT-EDIT             PIC ZZZZZZ9.
+
+       01  WS-ERROR-TEXT                   PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-TRANSACTION
+               UNTIL WS-EOF
+           PERFORM 3000-PRINT-TRAILER
+           CLOSE TRANSACTION-FILE REGISTER-FILE
+           IF WS-ERROR-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN TRANFILE - STATUS "
+                   WS-TRAN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REGISTER-FILE
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN TRANRPT - STATUS "
+                   WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO RPT-LINE
+           STRING "TRANSACTION-FILE VALIDATION REPORT"
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-READ-TRANSACTION.
+
+       1100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------*
+      *  2000-VALIDATE-TRANSACTION checks one transaction's header
+      *  and every one of its lines, printing one report line per
+      *  problem found rather than stopping at the first one, so
+      *  operations sees the whole list of what needs correcting.
+      *-----------------------------------------------------------*
+       2000-VALIDATE-TRANSACTION.
+           ADD 1 TO WS-TRAN-COUNT
+           MOVE "N" TO WS-ERROR-SWITCH
+
+           IF TRAN-KEY = SPACES
+               MOVE "MISSING TRANSACTION KEY" TO WS-ERROR-TEXT
+               PERFORM 2900-REPORT-ERROR
+           END-IF
+
+           IF TRAN-CUST-ID = SPACES
+               MOVE "MISSING CUSTOMER ID" TO WS-ERROR-TEXT
+               PERFORM 2900-REPORT-ERROR
+           END-IF
+
+           IF TRAN-ORDER-DATE NOT NUMERIC
+               MOVE "ORDER DATE NOT NUMERIC" TO WS-ERROR-TEXT
+               PERFORM 2900-REPORT-ERROR
+           END-IF
+
+           IF TRAN-LINE-COUNT < 1 OR TRAN-LINE-COUNT > 10
+               MOVE "LINE COUNT OUT OF RANGE" TO WS-ERROR-TEXT
+               PERFORM 2900-REPORT-ERROR
+           ELSE
+               PERFORM 2100-VALIDATE-LINE
+                   VARYING TRAN-LINE-IDX FROM 1 BY 1
+                   UNTIL TRAN-LINE-IDX > TRAN-LINE-COUNT
+           END-IF
+
+           IF WS-TRAN-HAS-ERROR
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           PERFORM 1100-READ-TRANSACTION.
+
+       2100-VALIDATE-LINE.
+           IF TRAN-PRODUCT-ID (TRAN-LINE-IDX) = SPACES
+               MOVE "MISSING PRODUCT ID ON A LINE" TO WS-ERROR-TEXT
+               PERFORM 2900-REPORT-ERROR
+           END-IF
+
+           IF TRAN-WAREHOUSE-ID (TRAN-LINE-IDX) = SPACES
+               MOVE "MISSING WAREHOUSE ID ON A LINE" TO WS-ERROR-TEXT
+               PERFORM 2900-REPORT-ERROR
+           END-IF
+
+           IF TRAN-QTY-ORDERED (TRAN-LINE-IDX) = 0
+               MOVE "ZERO QUANTITY ORDERED ON A LINE" TO WS-ERROR-TEXT
+               PERFORM 2900-REPORT-ERROR
+           END-IF.
+
+       2900-REPORT-ERROR.
+           SET WS-TRAN-HAS-ERROR TO TRUE
+           MOVE SPACES TO RPT-LINE
+           STRING "TRAN " TRAN-KEY "  CUST " TRAN-CUST-ID
+               "  " WS-ERROR-TEXT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       3000-PRINT-TRAILER.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-TRAN-COUNT TO WS-TRAN-COUNT-EDIT
+           MOVE WS-ERROR-COUNT TO WS-ERROR-COUNT-EDIT
+           MOVE SPACES TO RPT-LINE
+           STRING "TRANSACTIONS READ: " WS-TRAN-COUNT-EDIT
+               "   TRANSACTIONS WITH ERRORS: " WS-ERROR-COUNT-EDIT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
