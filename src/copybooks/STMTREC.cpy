@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------*
+      *  STMTREC.cpy                                              *
+      *  Month-end customer statement record built by               *
+      *  Customer-GenerateStatement and fed to the statement print   *
+      *  run.                                                        *
+      *-----------------------------------------------------------*
+       01  STATEMENT-RECORD.
+           05  STMT-CUST-ID               PIC X(06).
+           05  STMT-FROM-DATE             PIC 9(08).
+           05  STMT-TO-DATE               PIC 9(08).
+           05  STMT-OPENING-BALANCE       PIC S9(09)V99.
+           05  STMT-TOTAL-ORDERS          PIC S9(09)V99.
+           05  STMT-TOTAL-PAYMENTS        PIC S9(09)V99.
+           05  STMT-CLOSING-BALANCE       PIC S9(09)V99.
+           05  STMT-LINE-COUNT            PIC 9(03) COMP.
+           05  STMT-DETAIL-LINE OCCURS 50 TIMES
+                       INDEXED BY STMT-LINE-IDX.
+               10  STMT-ORDER-NO          PIC X(08).
+               10  STMT-ORDER-DATE        PIC 9(08).
+               10  STMT-ORDER-AMOUNT      PIC S9(09)V99.
