@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      *  TRANREC.cpy                                              *
+      *  Daily order-request transaction, read by Main in the       *
+      *  order-entry batch run.                                     *
+      *-----------------------------------------------------------*
+       01  ORDER-TRANSACTION-RECORD.
+      *        TRAN-KEY doubles as the order number assigned to the
+      *        order this transaction creates - it also drives
+      *        checkpoint/restart skip logic in Main.
+           05  TRAN-KEY                   PIC X(08).
+           05  TRAN-CUST-ID                PIC X(06).
+           05  TRAN-ORDER-DATE             PIC 9(08).
+           05  TRAN-LINE-COUNT             PIC 9(03) COMP.
+           05  TRAN-LINE OCCURS 10 TIMES
+                       INDEXED BY TRAN-LINE-IDX.
+               10  TRAN-PRODUCT-ID         PIC X(06).
+               10  TRAN-WAREHOUSE-ID       PIC X(04).
+               10  TRAN-QTY-ORDERED        PIC 9(05) COMP.
