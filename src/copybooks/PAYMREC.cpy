@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      *  PAYMREC.cpy                                              *
+      *  One row per payment posted against a customer's balance, *
+      *  appended to PAYMENT by Customer-RecordPayment and scanned *
+      *  back out by GenerateStatement for the month-end total.    *
+      *-----------------------------------------------------------*
+       01  PAYMENT-RECORD.
+           05  PMT-CUST-ID                PIC X(06).
+           05  PMT-PAYMENT-DATE           PIC 9(08).
+           05  PMT-PAYMENT-AMOUNT         PIC S9(09)V99.
