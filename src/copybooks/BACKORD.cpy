@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      *  BACKORD.cpy                                              *
+      *  Backorder record written by Product-IssueStock whenever    *
+      *  a requested quantity would drive on-hand negative.          *
+      *-----------------------------------------------------------*
+       01  BACKORDER-RECORD.
+           05  BKO-PRODUCT-ID             PIC X(06).
+           05  BKO-WAREHOUSE-ID           PIC X(04).
+           05  BKO-ORDER-NO               PIC X(08).
+           05  BKO-QTY-SHORT              PIC 9(05) COMP.
+           05  BKO-DATE-CREATED           PIC 9(08).
+           05  BKO-STATUS                 PIC X(02) VALUE "OP".
+               88  BKO-STATUS-OPEN             VALUE "OP".
+               88  BKO-STATUS-FILLED           VALUE "FL".
