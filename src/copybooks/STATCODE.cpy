@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------*
+      *  STATCODE.cpy                                             *
+      *  Standard method-return status / reason codes shared by   *
+      *  Customer, Order and Product and by the batch programs     *
+      *  that drive them.  Every class method that can fail        *
+      *  RETURNS this structure (or the code byte alone) so a       *
+      *  failure is reported the same way no matter which object    *
+      *  raised it.                                                 *
+      *-----------------------------------------------------------*
+       01  STD-RETURN-STATUS.
+           05  STD-STATUS-CODE            PIC X(02) VALUE "00".
+               88  STD-STATUS-OK                   VALUE "00".
+               88  STD-STATUS-INSUF-STOCK          VALUE "10".
+               88  STD-STATUS-OVER-CREDIT-LIMIT    VALUE "20".
+               88  STD-STATUS-INVALID-PRODUCT      VALUE "30".
+               88  STD-STATUS-INVALID-CUSTOMER     VALUE "40".
+               88  STD-STATUS-FILE-ERROR           VALUE "50".
+               88  STD-STATUS-BACKORDERED          VALUE "60".
+               88  STD-STATUS-INVALID-ORDER        VALUE "70".
+               88  STD-STATUS-INVALID-WAREHOUSE    VALUE "80".
+           05  STD-REASON-TEXT             PIC X(40) VALUE SPACES.
