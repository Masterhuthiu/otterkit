@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------*
+      *  PRODREC.cpy                                              *
+      *  Product master record - instance data layout carried by   *
+      *  the Product class.  Stock is kept per warehouse so a       *
+      *  single PROD-ID can answer "how much in warehouse nn".      *
+      *-----------------------------------------------------------*
+       01  PROD-MASTER-RECORD.
+           05  PROD-ID                    PIC X(06).
+           05  PROD-DESCRIPTION           PIC X(30).
+           05  PROD-UNIT-PRICE            PIC 9(07)V99.
+           05  PROD-REORDER-POINT         PIC 9(05) COMP.
+           05  PROD-WHSE-COUNT            PIC 9(02) COMP.
+           05  PROD-WAREHOUSE OCCURS 10 TIMES
+                       INDEXED BY PROD-WHSE-IDX.
+               10  PROD-WAREHOUSE-ID      PIC X(04).
+               10  PROD-QTY-ON-HAND       PIC S9(07) COMP.
