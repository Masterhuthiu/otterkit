@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      *  AUDITREC.cpy                                             *
+      *  One row per object-mutation, appended by Customer, Order   *
+      *  and Product methods to the shared audit-trail file.        *
+      *-----------------------------------------------------------*
+       01  AUDIT-LOG-RECORD.
+           05  AUD-TIMESTAMP              PIC 9(14).
+           05  AUD-SOURCE-CLASS           PIC X(12).
+           05  AUD-SOURCE-METHOD          PIC X(20).
+           05  AUD-OBJECT-KEY             PIC X(08).
+           05  AUD-FIELD-NAME             PIC X(20).
+           05  AUD-OLD-VALUE              PIC X(20).
+           05  AUD-NEW-VALUE              PIC X(20).
+           05  AUD-RUN-USER               PIC X(08).
