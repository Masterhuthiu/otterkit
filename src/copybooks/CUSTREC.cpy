@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------*
+      *  CUSTREC.cpy                                              *
+      *  Customer master record - also used as the instance data   *
+      *  layout carried by the Customer class and its              *
+      *  PreferredCustomer subclass.                                *
+      *-----------------------------------------------------------*
+       01  CUST-MASTER-RECORD.
+           05  CUST-ID                    PIC X(06).
+           05  CUST-NAME                  PIC X(30).
+           05  CUST-ADDRESS.
+               10  CUST-ADDR-LINE1        PIC X(30).
+               10  CUST-ADDR-LINE2        PIC X(30).
+               10  CUST-ADDR-CITY         PIC X(20).
+               10  CUST-ADDR-STATE        PIC X(02).
+               10  CUST-ADDR-ZIP          PIC X(10).
+           05  CUST-PHONE                 PIC X(12).
+           05  CUST-CREDIT-LIMIT          PIC 9(07)V99.
+           05  CUST-BALANCE-DUE           PIC S9(07)V99.
+           05  CUST-DATE-OPENED           PIC 9(08).
+           05  CUST-VOLUME-12MO           PIC 9(09)V99.
+           05  CUST-TIER-CODE             PIC X(01) VALUE "S".
+               88  CUST-TIER-STANDARD         VALUE "S".
+               88  CUST-TIER-PREFERRED        VALUE "P".
