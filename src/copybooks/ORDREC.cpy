@@ -0,0 +1,25 @@
+      *-----------------------------------------------------------*
+      *  ORDREC.cpy                                               *
+      *  Order header/detail record - instance data layout carried *
+      *  by the Order class.                                        *
+      *-----------------------------------------------------------*
+       01  ORDER-RECORD.
+           05  ORD-HEADER.
+               10  ORD-ORDER-NO           PIC X(08).
+               10  ORD-CUST-ID             PIC X(06).
+               10  ORD-ORDER-DATE          PIC 9(08).
+               10  ORD-STATUS              PIC X(02) VALUE "OP".
+                   88  ORD-STATUS-OPEN          VALUE "OP".
+                   88  ORD-STATUS-POSTED        VALUE "PO".
+                   88  ORD-STATUS-CANCELLED     VALUE "CX".
+                   88  ORD-STATUS-RETURNED      VALUE "RT".
+               10  ORD-LINE-COUNT          PIC 9(03) COMP.
+               10  ORD-ORDER-TOTAL         PIC S9(09)V99.
+           05  ORD-DETAIL-LINE OCCURS 50 TIMES
+                       INDEXED BY ORD-LINE-IDX.
+               10  ORD-PRODUCT-ID          PIC X(06).
+               10  ORD-WAREHOUSE-ID        PIC X(04).
+               10  ORD-QTY-ORDERED         PIC 9(05) COMP.
+               10  ORD-QTY-RETURNED        PIC 9(05) COMP.
+               10  ORD-UNIT-PRICE          PIC 9(07)V99.
+               10  ORD-EXTENDED-AMOUNT     PIC S9(09)V99.
