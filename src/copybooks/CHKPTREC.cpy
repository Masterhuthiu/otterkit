@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      *  CHKPTREC.cpy                                             *
+      *  Restart/checkpoint record written by Main at intervals      *
+      *  during the order-entry batch run.                          *
+      *-----------------------------------------------------------*
+       01  CHECKPOINT-RECORD.
+           05  CKP-KEY                    PIC X(08) VALUE "CKPT0001".
+           05  CKP-LAST-TRAN-KEY          PIC X(08).
+           05  CKP-TRAN-COUNT             PIC 9(07) COMP.
+           05  CKP-TIMESTAMP               PIC 9(14).
