@@ -0,0 +1,81 @@
+//ORDRUN   JOB (ACCTG),'ORDER ENTRY DAILY RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*------------------------------------------------------------------*
+//*  ORDRUN - DAILY ORDER-ENTRY BATCH STREAM                          *
+//*                                                                   *
+//*  STEP000  TRANVAL   VALIDATE EVERY TRANSACTION ON TRANFILE AND    *
+//*                      SET A NON-ZERO RETURN CODE IF ANY IS         *
+//*                      STRUCTURALLY UNUSABLE, BEFORE MAIN PRICES    *
+//*                      OR POSTS ANY OF THEM.                        *
+//*  STEP010  MAIN      PRICE/CREDIT-CHECK/POST EVERY TRANSACTION     *
+//*                      ON TRANFILE AGAINST CUSTMAST/PRODMAST,       *
+//*                      UPDATE ORDFILE, AND WRITE A CHECKPOINT       *
+//*                      RECORD SO A FAILED RUN CAN BE RESTARTED      *
+//*                      WITHOUT REPOSTING.                           *
+//*  STEP020  SALESREG  PRINT THE DAILY SALES REGISTER FROM ORDFILE.  *
+//*  STEP030  REORDRPT  PRINT THE LOW-STOCK / REORDER-SUGGESTION       *
+//*                      REPORT FROM PRODMAST.                        *
+//*  STEP040  RECONCIL  RECONCILE ORDFILE HOLDINGS AGAINST THE         *
+//*                      AUDITLOG TRAIL AND PRINT ANY VARIANCES.       *
+//*                                                                    *
+//*  STEP010 RUNS COND=(0,LT,STEP000), AND EACH REPORT STEP RUNS       *
+//*  COND=(0,LT,STEP010), SO A NON-ZERO RETURN CODE FROM EITHER        *
+//*  VALIDATION OR ORDER-POSTING STOPS THE REST OF THE STREAM -        *
+//*  THERE IS NO POINT PRINTING REPORTS AGAINST A RUN THAT FAILED.     *
+//*                                                                    *
+//*  CHKPTFIL MUST ALREADY BE ALLOCATED AND CATALOGED BEFORE THIS      *
+//*  STREAM FIRST RUNS (A ONE-TIME IEFBR14 ALLOCATION, NOT PART OF     *
+//*  THE DAILY STREAM) - STEP000 OPENS IT DISP=OLD AND REWRITES IT     *
+//*  FROM SCRATCH EVERY RUN, SO IT MUST NEVER BE DISP=MOD.             *
+//*------------------------------------------------------------------*
+//* MODIFICATION HISTORY
+//*   2026-08-08  JPS  ADDED JOB STREAM.
+//*   2026-08-08  JPS  ADDED STEP000 TRANSACTION-VALIDATION STEP.
+//*   2026-08-08  JPS  CORRECTED AUDITLOG/BACKORD/CHKPTFIL LRECL TO
+//*                    MATCH THE COPYBOOK RECORD LENGTHS, AND
+//*                    CHKPTFIL TO DISP=OLD SO OPEN OUTPUT ACTUALLY
+//*                    TRUNCATES IT INSTEAD OF APPENDING.
+//*------------------------------------------------------------------*
+//*
+//STEP000  EXEC PGM=TRANVAL,PARM='PROD'
+//STEPLIB  DD   DSN=PROD.ORDSYS.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.ORDSYS.TRANFILE,DISP=(OLD,KEEP)
+//TRANRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP010  EXEC PGM=MAIN,PARM='PROD',COND=(0,LT,STEP000)
+//STEPLIB  DD   DSN=PROD.ORDSYS.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.ORDSYS.TRANFILE,DISP=(OLD,KEEP)
+//ORDFILE  DD   DSN=PROD.ORDSYS.ORDFILE,DISP=SHR
+//CUSTMAST DD   DSN=PROD.ORDSYS.CUSTMAST,DISP=SHR
+//PRODMAST DD   DSN=PROD.ORDSYS.PRODMAST,DISP=SHR
+//BACKORD  DD   DSN=PROD.ORDSYS.BACKORD,DISP=(MOD,KEEP),
+//             DCB=(RECFM=FB,LRECL=32),
+//             SPACE=(TRK,(5,5),RLSE)
+//AUDITLOG DD   DSN=PROD.ORDSYS.AUDITLOG,DISP=(MOD,KEEP),
+//             DCB=(RECFM=FB,LRECL=122),
+//             SPACE=(TRK,(10,10),RLSE)
+//CHKPTFIL DD   DSN=PROD.ORDSYS.CHKPTFIL,DISP=(OLD,KEEP)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=SALESREG,PARM='00000000',COND=(0,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.ORDSYS.LOADLIB,DISP=SHR
+//ORDFILE  DD   DSN=PROD.ORDSYS.ORDFILE,DISP=SHR
+//SALESRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=REORDRPT,COND=(0,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.ORDSYS.LOADLIB,DISP=SHR
+//PRODMAST DD   DSN=PROD.ORDSYS.PRODMAST,DISP=SHR
+//REORDRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=RECONCIL,COND=(0,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.ORDSYS.LOADLIB,DISP=SHR
+//ORDFILE  DD   DSN=PROD.ORDSYS.ORDFILE,DISP=SHR
+//AUDITLOG DD   DSN=PROD.ORDSYS.AUDITLOG,DISP=SHR
+//BACKORD  DD   DSN=PROD.ORDSYS.BACKORD,DISP=SHR
+//RECONRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
